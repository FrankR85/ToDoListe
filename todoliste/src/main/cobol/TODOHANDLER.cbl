@@ -13,31 +13,117 @@
           01 CHUNK-OF-POST     PIC X(1024).
 
        WORKING-STORAGE SECTION.
-       01 IN-STATUS            PIC 9999.
+       01 IN-STATUS            PIC XX.
        01 NEWLINE              PIC X     VALUE X'0A'.
        01 UPNAME               PIC X(10).
-       01 REQUEST-PARAMETERS.
-           05 REQUEST-STRING PIC X(300).
-           05 PARAMETER-NAME PIC X(10).
-           05 PARAMETER-VALUE PIC X(10).
+       01 WS-CONFIRM           PIC X(3).
+        COPY CGIPARMS.
+        COPY TODOACTIONS.
+        COPY TODOITEM.
+        COPY TODOREQUEST.
 
        PROCEDURE DIVISION.
+           MOVE CHUNK-OF-POST TO REQUEST-STRING
+           MOVE "format" TO PARAMETER-NAME
+           CALL "CGIUTIL" USING REQUEST-PARAMETERS
+           MOVE PARAMETER-VALUE TO REQ-FORMAT
+
            PERFORM U01-PRINT-HEADER
-           DISPLAY "Eingabe: " CHUNK-OF-POST
-           DISPLAY "Parameter holen..."
+           IF NOT REQ-FORMAT-JSON
+              DISPLAY "Eingabe: " CHUNK-OF-POST
+              DISPLAY "Parameter holen..."
+           END-IF
+
            MOVE CHUNK-OF-POST TO REQUEST-STRING
            MOVE "action" TO PARAMETER-NAME
+           CALL "CGIUTIL" USING REQUEST-PARAMETERS
+           MOVE PARAMETER-VALUE TO TODO-ACTION
+           IF NOT REQ-FORMAT-JSON
+              DISPLAY "Parameter war: " PARAMETER-VALUE
+           END-IF
+
+           MOVE CHUNK-OF-POST TO REQUEST-STRING
+           MOVE "content" TO PARAMETER-NAME
+           CALL "CGIUTIL" USING REQUEST-PARAMETERS
+           MOVE PARAMETER-VALUE TO NEW-TODO-ITEM
+           IF PARAMETER-WAS-TRUNCATED AND NOT REQ-FORMAT-JSON
+              DISPLAY "WARNING: content truncated to 35 characters"
+           END-IF
+
+           MOVE CHUNK-OF-POST TO REQUEST-STRING
+           MOVE "id" TO PARAMETER-NAME
+           CALL "CGIUTIL" USING REQUEST-PARAMETERS
+           MOVE PARAMETER-VALUE TO REQ-ITEM-ID
+
+           MOVE CHUNK-OF-POST TO REQUEST-STRING
+           MOVE "keyword" TO PARAMETER-NAME
+           CALL "CGIUTIL" USING REQUEST-PARAMETERS
+           MOVE PARAMETER-VALUE TO REQ-KEYWORD
+
+           MOVE CHUNK-OF-POST TO REQUEST-STRING
+           MOVE "page" TO PARAMETER-NAME
+           CALL "CGIUTIL" USING REQUEST-PARAMETERS
+           MOVE PARAMETER-VALUE TO REQ-PAGE
 
+           MOVE CHUNK-OF-POST TO REQUEST-STRING
+           MOVE "category" TO PARAMETER-NAME
            CALL "CGIUTIL" USING REQUEST-PARAMETERS
+           MOVE PARAMETER-VALUE TO NEW-TODO-CATEGORY
+           MOVE PARAMETER-VALUE TO REQ-CATEGORY
+
+           MOVE CHUNK-OF-POST TO REQUEST-STRING
+           MOVE "duedate" TO PARAMETER-NAME
+           CALL "CGIUTIL" USING REQUEST-PARAMETERS
+           MOVE PARAMETER-VALUE TO NEW-TODO-DUE-DATE
+
+           MOVE CHUNK-OF-POST TO REQUEST-STRING
+           MOVE "owner" TO PARAMETER-NAME
+           CALL "CGIUTIL" USING REQUEST-PARAMETERS
+           MOVE PARAMETER-VALUE TO NEW-TODO-OWNER
+           MOVE PARAMETER-VALUE TO REQ-OWNER
+
+           MOVE CHUNK-OF-POST TO REQUEST-STRING
+           MOVE "priority" TO PARAMETER-NAME
+           CALL "CGIUTIL" USING REQUEST-PARAMETERS
+           MOVE PARAMETER-VALUE TO NEW-TODO-PRIORITY
+
+           MOVE CHUNK-OF-POST TO REQUEST-STRING
+           MOVE "recur" TO PARAMETER-NAME
+           CALL "CGIUTIL" USING REQUEST-PARAMETERS
+           MOVE PARAMETER-VALUE TO NEW-TODO-RECUR
+
+           MOVE CHUNK-OF-POST TO REQUEST-STRING
+           MOVE "confirm" TO PARAMETER-NAME
+           CALL "CGIUTIL" USING REQUEST-PARAMETERS
+           MOVE PARAMETER-VALUE TO WS-CONFIRM
+
+           IF ACTION-DELETE
+                 AND FUNCTION UPPER-CASE(WS-CONFIRM) NOT = 'YES'
+              MOVE 'CONFIRM-REQUIRED' TO REQ-RESULT-CODE
+           ELSE
+              CALL "TODOLISTE" USING TODO-ACTION NEW-TODO-ITEM
+                                      NEW-TODO-CATEGORY
+                                      NEW-TODO-DUE-DATE
+                                      NEW-TODO-OWNER NEW-TODO-PRIORITY
+                                      NEW-TODO-RECUR
+                                      TODO-REQUEST-DETAILS
+           END-IF
 
-           DISPLAY "Parameter war: " PARAMETER-VALUE
+           IF NOT REQ-OK AND NOT REQ-FORMAT-JSON
+              DISPLAY "TODOLISTE reported: " REQ-RESULT-CODE
+           END-IF
 
            GOBACK
           .
 
 
        U01-PRINT-HEADER SECTION.
-           DISPLAY "CONTENT-TYPE: TEXT/HTML"
-                    NEWLINE
+           IF REQ-FORMAT-JSON
+              DISPLAY "CONTENT-TYPE: APPLICATION/JSON"
+                       NEWLINE
+           ELSE
+              DISPLAY "CONTENT-TYPE: TEXT/HTML"
+                       NEWLINE
+           END-IF
           .
        END PROGRAM TODOHANDLER.
