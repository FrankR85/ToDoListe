@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TODOREPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+         SELECT TDLIST ASSIGN DYNAMIC WS-TDLIST-FILENAME
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS ITEM-ID
+            LOCK MODE IS EXCLUSIVE
+            FILE STATUS IS WS-TDLIST-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+          FD TDLIST.
+          01 TDLIST-FILE.
+             COPY TDLISTREC.
+       WORKING-STORAGE SECTION.
+        01 WS-TDLIST-STATUS PIC XX.
+        01 WS-TDLIST-FILENAME PIC X(40).
+        01 WS-TDLIST.
+           COPY TDLISTREC.
+        01 WS-EOF PIC X VALUE 'N'.
+        01 WS-OPEN-COUNT PIC 9(5) VALUE ZERO.
+        01 WS-DONE-COUNT PIC 9(5) VALUE ZERO.
+        01 WS-TODAY-DATE PIC 9(8).
+        01 WS-TODAY-INTEGER PIC S9(9) COMP.
+        01 WS-CREATED-INTEGER PIC S9(9) COMP.
+        01 WS-OLDEST-INTEGER PIC S9(9) COMP VALUE ZERO.
+        01 WS-OLDEST-AGE PIC 9(5) VALUE ZERO.
+        01 WS-OLDEST-ITEM-ID PIC 9(5) VALUE ZERO.
+        01 WS-AGE-DAYS PIC 9(5).
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+           MOVE SPACES TO WS-TDLIST-FILENAME
+           ACCEPT WS-TDLIST-FILENAME FROM ENVIRONMENT "TODOLIST_FILE"
+           IF WS-TDLIST-FILENAME = SPACES
+              MOVE 'todolist.txt' TO WS-TDLIST-FILENAME
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-DATE
+           COMPUTE WS-TODAY-INTEGER =
+              FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE)
+
+           OPEN INPUT TDLIST
+           IF WS-TDLIST-STATUS = '00'
+              PERFORM UNTIL WS-EOF = 'Y'
+                 READ TDLIST NEXT RECORD INTO WS-TDLIST
+                    AT END MOVE 'Y' TO WS-EOF
+                    NOT AT END
+                       PERFORM TALLY-ITEM
+              END-PERFORM
+              CLOSE TDLIST
+           END-IF
+
+           PERFORM PRINT-REPORT
+           GOBACK
+          .
+
+       TALLY-ITEM SECTION.
+           IF ITEM-OPEN IN WS-TDLIST
+              ADD 1 TO WS-OPEN-COUNT
+              IF ITEM-CREATED-DATE IN WS-TDLIST > ZERO
+                 COMPUTE WS-CREATED-INTEGER =
+                    FUNCTION INTEGER-OF-DATE
+                       (ITEM-CREATED-DATE IN WS-TDLIST)
+                 IF WS-OLDEST-INTEGER = ZERO
+                       OR WS-CREATED-INTEGER < WS-OLDEST-INTEGER
+                    MOVE WS-CREATED-INTEGER TO WS-OLDEST-INTEGER
+                    MOVE ITEM-ID IN WS-TDLIST TO WS-OLDEST-ITEM-ID
+                 END-IF
+              END-IF
+           ELSE
+              IF ITEM-DONE IN WS-TDLIST
+                 ADD 1 TO WS-DONE-COUNT
+              END-IF
+           END-IF
+          EXIT.
+
+       PRINT-REPORT SECTION.
+           IF WS-OLDEST-INTEGER > ZERO
+              COMPUTE WS-OLDEST-AGE =
+                 WS-TODAY-INTEGER - WS-OLDEST-INTEGER
+           ELSE
+              MOVE ZERO TO WS-OLDEST-AGE
+           END-IF
+
+           DISPLAY "===================================="
+           DISPLAY "  TODOLIST DAILY SUMMARY - "
+              WS-TODAY-DATE
+           DISPLAY "===================================="
+           DISPLAY "Open items:          " WS-OPEN-COUNT
+           DISPLAY "Completed items:     " WS-DONE-COUNT
+           IF WS-OLDEST-INTEGER > ZERO
+              DISPLAY "Oldest open item:    ID " WS-OLDEST-ITEM-ID
+                 ", " WS-OLDEST-AGE " day(s) old"
+           ELSE
+              DISPLAY "Oldest open item:    n/a"
+           END-IF
+           DISPLAY "===================================="
+          EXIT.
+
+       END PROGRAM TODOREPORT.
