@@ -0,0 +1,212 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TODORECUR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+         SELECT TDLIST ASSIGN DYNAMIC WS-TDLIST-FILENAME
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS ITEM-ID
+            LOCK MODE IS EXCLUSIVE
+            FILE STATUS IS WS-TDLIST-STATUS.
+         SELECT NEXTID-FILE ASSIGN TO 'todoseq.txt'
+            ORGANIZATION IS LINE SEQUENTIAL
+            LOCK MODE IS EXCLUSIVE
+            FILE STATUS IS WS-NEXTID-STATUS.
+         SELECT AUDIT-LOG-FILE ASSIGN TO 'todoaudit.txt'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+          FD TDLIST.
+          01 TDLIST-FILE.
+             COPY TDLISTREC.
+          FD NEXTID-FILE.
+          01 NEXTID-RECORD PIC 9(5).
+          FD AUDIT-LOG-FILE.
+          01 AUDIT-LOG-RECORD PIC X(80).
+       WORKING-STORAGE SECTION.
+        01 WS-TDLIST-STATUS PIC XX.
+        01 WS-NEXTID-STATUS PIC XX.
+        01 WS-AUDIT-STATUS PIC XX.
+        01 WS-TDLIST-FILENAME PIC X(40).
+        01 WS-NEXT-ID PIC 9(5) VALUE ZERO.
+        01 WS-NEXTID-EOF PIC X VALUE 'N'.
+        01 WS-NEXTID-LOCK-RETRY PIC 99 VALUE ZERO.
+        01 WS-NEXTID-LOCK-MAX PIC 99 VALUE 10.
+        01 WS-NEXTID-LOCK-WAIT PIC 9 VALUE 1.
+        01 WS-TDLIST.
+           COPY TDLISTREC.
+        01 WS-NEW-ITEM.
+           COPY TDLISTREC.
+        01 WS-SPAWN-QUEUE.
+           03 WS-SPAWN-ENTRY OCCURS 999 TIMES.
+              COPY TDLISTREC.
+        01 WS-SPAWN-QUEUE-COUNT PIC 9(3) VALUE ZERO.
+        01 WS-SPAWN-IDX PIC 9(3) VALUE ZERO.
+        01 WS-EOF PIC X VALUE 'N'.
+        01 WS-SPAWN-COUNT PIC 9(5) VALUE ZERO.
+        01 WS-TODAY-DATE PIC 9(8).
+        01 WS-TODAY-INTEGER PIC S9(9) COMP.
+        01 WS-DONE-INTEGER PIC S9(9) COMP.
+        01 WS-ELAPSED-DAYS PIC S9(9) COMP.
+        01 WS-RECUR-THRESHOLD PIC 9(3).
+        01 WS-CURRENT-DATETIME PIC X(21).
+        01 WS-AUDIT-RECORD PIC X(80).
+        01 WS-AUDIT-ACTION PIC X(12) VALUE 'RECUR'.
+        01 WS-AUDIT-ITEM-ID PIC 9(5).
+        01 WS-AUDIT-CONTENT PIC X(35).
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+           MOVE SPACES TO WS-TDLIST-FILENAME
+           ACCEPT WS-TDLIST-FILENAME FROM ENVIRONMENT "TODOLIST_FILE"
+           IF WS-TDLIST-FILENAME = SPACES
+              MOVE 'todolist.txt' TO WS-TDLIST-FILENAME
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-DATE
+           COMPUTE WS-TODAY-INTEGER =
+              FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE)
+
+           OPEN I-O TDLIST
+           IF WS-TDLIST-STATUS = '00'
+              PERFORM UNTIL WS-EOF = 'Y'
+                 READ TDLIST NEXT RECORD INTO WS-TDLIST
+                    AT END MOVE 'Y' TO WS-EOF
+                    NOT AT END
+                       PERFORM CHECK-RECUR-ITEM
+              END-PERFORM
+              CLOSE TDLIST
+              IF WS-SPAWN-QUEUE-COUNT > ZERO
+                 PERFORM WRITE-QUEUED-SPAWNS
+              END-IF
+           END-IF
+
+           DISPLAY "TODORECUR: spawned " WS-SPAWN-COUNT " item(s)"
+           GOBACK
+          .
+
+       CHECK-RECUR-ITEM SECTION.
+           IF ITEM-DONE IN WS-TDLIST
+                 AND ITEM-RECUR-INTERVAL IN WS-TDLIST NOT = SPACES
+                 AND ITEM-DONE-DATE IN WS-TDLIST > ZERO
+              PERFORM DETERMINE-RECUR-THRESHOLD
+              COMPUTE WS-DONE-INTEGER =
+                 FUNCTION INTEGER-OF-DATE
+                    (ITEM-DONE-DATE IN WS-TDLIST)
+              COMPUTE WS-ELAPSED-DAYS =
+                 WS-TODAY-INTEGER - WS-DONE-INTEGER
+              IF WS-RECUR-THRESHOLD > ZERO
+                    AND WS-ELAPSED-DAYS >= WS-RECUR-THRESHOLD
+                 PERFORM QUEUE-RECURRING-ITEM
+              END-IF
+           END-IF
+          EXIT.
+
+       QUEUE-RECURRING-ITEM SECTION.
+           IF WS-SPAWN-QUEUE-COUNT < 999
+              ADD 1 TO WS-SPAWN-QUEUE-COUNT
+              MOVE WS-TDLIST
+                TO WS-SPAWN-ENTRY (WS-SPAWN-QUEUE-COUNT)
+              MOVE WS-TODAY-DATE TO ITEM-DONE-DATE IN WS-TDLIST
+              REWRITE TDLIST-FILE FROM WS-TDLIST
+           END-IF
+          EXIT.
+
+       DETERMINE-RECUR-THRESHOLD SECTION.
+           EVALUATE TRUE
+              WHEN ITEM-RECUR-DAILY IN WS-TDLIST
+                 MOVE 1 TO WS-RECUR-THRESHOLD
+              WHEN ITEM-RECUR-WEEKLY IN WS-TDLIST
+                 MOVE 7 TO WS-RECUR-THRESHOLD
+              WHEN ITEM-RECUR-MONTHLY IN WS-TDLIST
+                 MOVE 30 TO WS-RECUR-THRESHOLD
+              WHEN OTHER
+                 MOVE ZERO TO WS-RECUR-THRESHOLD
+           END-EVALUATE
+          EXIT.
+
+       WRITE-QUEUED-SPAWNS SECTION.
+           OPEN I-O TDLIST
+           IF WS-TDLIST-STATUS = '00'
+              PERFORM WRITE-ONE-QUEUED-SPAWN
+                 VARYING WS-SPAWN-IDX FROM 1 BY 1
+                 UNTIL WS-SPAWN-IDX > WS-SPAWN-QUEUE-COUNT
+              CLOSE TDLIST
+           END-IF
+          EXIT.
+
+       WRITE-ONE-QUEUED-SPAWN SECTION.
+           MOVE WS-SPAWN-ENTRY (WS-SPAWN-IDX) TO WS-NEW-ITEM
+           PERFORM GET-NEXT-ITEM-ID
+           MOVE WS-NEXT-ID TO ITEM-ID IN WS-NEW-ITEM
+           MOVE 'OPEN' TO ITEM-STATUS IN WS-NEW-ITEM
+           MOVE ZERO TO ITEM-DONE-DATE IN WS-NEW-ITEM
+           MOVE WS-TODAY-DATE TO ITEM-CREATED-DATE IN WS-NEW-ITEM
+
+           WRITE TDLIST-FILE FROM WS-NEW-ITEM
+              INVALID KEY
+                 DISPLAY "RECUR failed, duplicate ITEM-ID "
+                    ITEM-ID IN WS-NEW-ITEM
+              NOT INVALID KEY
+                 ADD 1 TO WS-SPAWN-COUNT
+                 MOVE ITEM-ID IN WS-NEW-ITEM TO WS-AUDIT-ITEM-ID
+                 MOVE ITEM-CONTENT IN WS-NEW-ITEM TO WS-AUDIT-CONTENT
+                 PERFORM WRITE-AUDIT-LOG-ENTRY
+           END-WRITE
+          EXIT.
+
+       GET-NEXT-ITEM-ID SECTION.
+           MOVE ZERO TO WS-NEXT-ID
+           MOVE 'N' TO WS-NEXTID-EOF
+           MOVE ZERO TO WS-NEXTID-LOCK-RETRY
+           PERFORM WITH TEST AFTER UNTIL
+                 WS-NEXTID-STATUS = '00' OR WS-NEXTID-STATUS = '35'
+                 OR WS-NEXTID-LOCK-RETRY >= WS-NEXTID-LOCK-MAX
+              OPEN I-O NEXTID-FILE
+              IF WS-NEXTID-STATUS NOT = '00'
+                    AND WS-NEXTID-STATUS NOT = '35'
+                 ADD 1 TO WS-NEXTID-LOCK-RETRY
+                 CALL "C$SLEEP" USING WS-NEXTID-LOCK-WAIT
+              END-IF
+           END-PERFORM
+
+           IF WS-NEXTID-STATUS = '35'
+              OPEN OUTPUT NEXTID-FILE
+              MOVE 1 TO WS-NEXT-ID
+              WRITE NEXTID-RECORD FROM WS-NEXT-ID
+           ELSE
+              READ NEXTID-FILE INTO WS-NEXT-ID
+                 AT END MOVE ZERO TO WS-NEXT-ID
+                         MOVE 'Y' TO WS-NEXTID-EOF
+              END-READ
+              ADD 1 TO WS-NEXT-ID
+              IF WS-NEXTID-EOF = 'Y'
+                 WRITE NEXTID-RECORD FROM WS-NEXT-ID
+              ELSE
+                 REWRITE NEXTID-RECORD FROM WS-NEXT-ID
+              END-IF
+           END-IF
+           CLOSE NEXTID-FILE
+          EXIT.
+
+       WRITE-AUDIT-LOG-ENTRY SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE SPACES TO WS-AUDIT-RECORD
+           STRING WS-CURRENT-DATETIME (1:8) '-'
+                  WS-CURRENT-DATETIME (9:6)
+                  ' ' WS-AUDIT-ACTION
+                  ' ' WS-AUDIT-ITEM-ID
+                  ' ' WS-AUDIT-CONTENT
+              DELIMITED BY SIZE INTO WS-AUDIT-RECORD
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS = '35'
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-LOG-RECORD FROM WS-AUDIT-RECORD
+           CLOSE AUDIT-LOG-FILE
+          EXIT.
+
+       END PROGRAM TODORECUR.
