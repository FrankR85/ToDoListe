@@ -4,32 +4,92 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-         SELECT TDLIST ASSIGN TO 'todolist.txt'
-            ORGANIZATION IS LINE SEQUENTIAL.
-         SELECT PRINT-FILE ASSIGN TO 'todolist.txt'
+         SELECT TDLIST ASSIGN DYNAMIC WS-TDLIST-FILENAME
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS ITEM-ID
+            LOCK MODE IS EXCLUSIVE
+            FILE STATUS IS WS-TDLIST-STATUS.
+         SELECT PRINT-FILE ASSIGN DYNAMIC WS-BACKUP-FILENAME
             ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT NEXTID-FILE ASSIGN TO 'todoseq.txt'
+            ORGANIZATION IS LINE SEQUENTIAL
+            LOCK MODE IS EXCLUSIVE
+            FILE STATUS IS WS-NEXTID-STATUS.
+         SELECT AUDIT-LOG-FILE ASSIGN TO 'todoaudit.txt'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
        FILE SECTION.
           FD TDLIST.
           01 TDLIST-FILE.
-             05 ITEM-ID PIC 9(5).
-             05 ITEM-CONTENT PIC X(35).
+             COPY TDLISTREC.
+          FD PRINT-FILE.
+          01 PRINT-FILE-RECORD.
+             COPY TDLISTREC.
+          FD NEXTID-FILE.
+          01 NEXTID-RECORD PIC 9(5).
+          FD AUDIT-LOG-FILE.
+          01 AUDIT-LOG-RECORD PIC X(80).
        WORKING-STORAGE SECTION.
-       01 TEMP-FIELDS.
-        05  ITEM-TO-DELETE          PIC 999.
-        05  NUMBER-OF-TODOS         PIC 999.
-           88 LIST-IS-EMPTY VALUE ZERO.
-        05  COUNTER                 PIC 999.
-        05  TODOLISTE.
-            07  TODO-ITEM PIC X(35) OCCURS 999.
         01 WS-EOF PIC A(1).
         01 WS-TDLIST.
-           05 ITEM-ID PIC 9(5).
-           05 ITEM-CONTENT PIC X(35).
+           COPY TDLISTREC.
+        01 WS-NEXTID-STATUS PIC XX.
+        01 WS-NEXT-ID PIC 9(5) VALUE ZERO.
+        01 WS-NEXTID-EOF PIC X VALUE 'N'.
+        01 WS-NEXTID-LOCK-RETRY PIC 99 VALUE ZERO.
+        01 WS-NEXTID-LOCK-MAX PIC 99 VALUE 10.
+        01 WS-TDLIST-STATUS PIC XX.
+        01 WS-LOCK-RETRY PIC 99 VALUE ZERO.
+        01 WS-LOCK-MAX PIC 99 VALUE 10.
+        01 WS-LOCK-WAIT PIC 9 VALUE 1.
+        01 WS-TDLIST-RECORD-COUNT PIC 9(5) VALUE ZERO.
+        01 WS-TARGET-PRIORITY PIC 9(1) VALUE ZERO.
+        01 WS-CURRENT-DATETIME PIC X(21).
+        01 WS-BACKUP-FILENAME PIC X(40).
+        01 WS-KEYWORD-LEN PIC 99.
+        01 WS-MATCH-COUNT PIC 9(3).
+        01 WS-PAGE-SIZE PIC 9(3) VALUE 25.
+        01 WS-PAGE-START PIC 9(5).
+        01 WS-PAGE-END PIC 9(5).
+        01 WS-RECORD-COUNT PIC 9(5).
+        01 WS-PREV-PAGE PIC 9(3).
+        01 WS-NEXT-PAGE PIC 9(3).
+        01 WS-TODAY-DATE PIC 9(8).
+        01 WS-ESCAPED-CONTENT PIC X(175).
+        01 WS-ESCAPED-LENGTH PIC 9(3).
+        01 WS-ESC-SRC-IDX PIC 9(3).
+        01 WS-ESC-CHAR PIC X.
+        01 WS-PREV-ID PIC 9(5) VALUE ZERO.
+        01 WS-NEIGHBOR-ID PIC 9(5) VALUE ZERO.
+        01 WS-FOUND-TARGET PIC X VALUE 'N'.
+        01 WS-SWAP-RECORD-A.
+           COPY TDLISTREC.
+        01 WS-SWAP-RECORD-B.
+           COPY TDLISTREC.
+        01 WS-JSON-CONTENT PIC X(175).
+        01 WS-JSON-LENGTH PIC 9(3).
+        01 WS-JSON-CATEGORY PIC X(25).
+        01 WS-JSON-CATEGORY-LENGTH PIC 9(3).
+        01 WS-JSON-FIRST PIC X VALUE 'Y'.
+        01 WS-AUDIT-STATUS PIC XX.
+        01 WS-AUDIT-RECORD PIC X(80).
+        01 WS-AUDIT-ACTION PIC X(12).
+        01 WS-AUDIT-ITEM-ID PIC 9(5).
+        01 WS-AUDIT-CONTENT PIC X(35).
+        01 WS-TDLIST-FILENAME PIC X(40).
+        01 WS-PRIORITY-LEVEL PIC S9.
        LINKAGE SECTION.
         COPY TODOACTIONS.
         COPY TODOITEM.
-       PROCEDURE DIVISION USING TODO-ACTION NEW-TODO-ITEM.
+        COPY TODOREQUEST.
+       PROCEDURE DIVISION USING TODO-ACTION NEW-TODO-ITEM
+                                NEW-TODO-CATEGORY NEW-TODO-DUE-DATE
+                                NEW-TODO-OWNER NEW-TODO-PRIORITY
+                                NEW-TODO-RECUR TODO-REQUEST-DETAILS.
+           MOVE 'OK' TO REQ-RESULT-CODE
+           PERFORM INIT-TDLIST-FILENAME
            EVALUATE TRUE
            WHEN ACTION-SHOW
               PERFORM READ-TODOLIST-FROM-FILE
@@ -37,54 +97,717 @@
               PERFORM ADD-NEW-TODO-ITEM
            WHEN ACTION-DELETE
               PERFORM CLEAR-LIST
+           WHEN ACTION-UPDATE
+              PERFORM UPDATE-ITEM
+           WHEN ACTION-DELETE-ITEM
+              PERFORM DELETE-ITEM-FROM-FILE
+           WHEN ACTION-SHOW-DONE
+              PERFORM READ-DONE-ITEMS-FROM-FILE
+           WHEN ACTION-SEARCH
+              PERFORM SEARCH-TODOLIST-FROM-FILE
+           WHEN ACTION-SHOW-CATEGORY
+              PERFORM READ-CATEGORY-ITEMS-FROM-FILE
+           WHEN ACTION-MOVEUP
+              PERFORM MOVEUP-ITEM
+           WHEN ACTION-MOVEDOWN
+              PERFORM MOVEDOWN-ITEM
+           WHEN OTHER
+              MOVE 'BAD-ACTION' TO REQ-RESULT-CODE
+              DISPLAY "Unrecognized action: " TODO-ACTION
            END-EVALUATE
            GOBACK
           .
 
+       INIT-TDLIST-FILENAME SECTION.
+           MOVE SPACES TO WS-TDLIST-FILENAME
+           ACCEPT WS-TDLIST-FILENAME FROM ENVIRONMENT "TODOLIST_FILE"
+           IF WS-TDLIST-FILENAME = SPACES
+              MOVE 'todolist.txt' TO WS-TDLIST-FILENAME
+           END-IF
+          EXIT.
+
+       OPEN-TDLIST-IO-LOCKED SECTION.
+           MOVE ZERO TO WS-LOCK-RETRY
+           PERFORM WITH TEST AFTER UNTIL
+                 WS-TDLIST-STATUS = '00' OR WS-TDLIST-STATUS = '35'
+                 OR WS-LOCK-RETRY >= WS-LOCK-MAX
+              OPEN I-O TDLIST
+              IF WS-TDLIST-STATUS NOT = '00'
+                    AND WS-TDLIST-STATUS NOT = '35'
+                 ADD 1 TO WS-LOCK-RETRY
+                 CALL "C$SLEEP" USING WS-LOCK-WAIT
+              END-IF
+           END-PERFORM
+          EXIT.
+
+       OPEN-TDLIST-INPUT-LOCKED SECTION.
+           MOVE ZERO TO WS-LOCK-RETRY
+           PERFORM WITH TEST AFTER UNTIL
+                 WS-TDLIST-STATUS = '00' OR WS-TDLIST-STATUS = '35'
+                 OR WS-LOCK-RETRY >= WS-LOCK-MAX
+              OPEN INPUT TDLIST
+              IF WS-TDLIST-STATUS NOT = '00'
+                    AND WS-TDLIST-STATUS NOT = '35'
+                 ADD 1 TO WS-LOCK-RETRY
+                 CALL "C$SLEEP" USING WS-LOCK-WAIT
+              END-IF
+           END-PERFORM
+          EXIT.
+
+       OPEN-TDLIST-OUTPUT-LOCKED SECTION.
+           MOVE ZERO TO WS-LOCK-RETRY
+           PERFORM WITH TEST AFTER UNTIL
+                 WS-TDLIST-STATUS = '00'
+                 OR WS-LOCK-RETRY >= WS-LOCK-MAX
+              OPEN OUTPUT TDLIST
+              IF WS-TDLIST-STATUS NOT = '00'
+                 ADD 1 TO WS-LOCK-RETRY
+                 CALL "C$SLEEP" USING WS-LOCK-WAIT
+              END-IF
+           END-PERFORM
+          EXIT.
+
        ADD-NEW-TODO-ITEM SECTION.
-           ADD 1 TO NUMBER-OF-TODOS
+           PERFORM COUNT-TDLIST-RECORDS
+           IF WS-TDLIST-RECORD-COUNT >= 999
+              MOVE 'LIST-FULL' TO REQ-RESULT-CODE
+           ELSE
+              PERFORM GET-NEXT-ITEM-ID
 
-           MOVE NEW-TODO-ITEM
-             TO TODO-ITEM (NUMBER-OF-TODOS)
+              MOVE WS-NEXT-ID
+                TO ITEM-ID IN WS-TDLIST
+              MOVE 'OPEN'
+                TO ITEM-STATUS IN WS-TDLIST
+              MOVE NEW-TODO-ITEM
+                TO ITEM-CONTENT IN WS-TDLIST
+              MOVE NEW-TODO-CATEGORY
+                TO ITEM-CATEGORY IN WS-TDLIST
+              MOVE NEW-TODO-DUE-DATE
+                TO ITEM-DUE-DATE IN WS-TDLIST
+              MOVE NEW-TODO-OWNER
+                TO ITEM-OWNER IN WS-TDLIST
+              MOVE NEW-TODO-PRIORITY
+                TO ITEM-PRIORITY IN WS-TDLIST
+              MOVE NEW-TODO-RECUR
+                TO ITEM-RECUR-INTERVAL IN WS-TDLIST
+              MOVE FUNCTION CURRENT-DATE (1:8)
+                TO ITEM-CREATED-DATE IN WS-TDLIST
 
-           MOVE NUMBER-OF-TODOS
-             TO ITEM-ID IN WS-TDLIST
-           MOVE NEW-TODO-ITEM
-             TO ITEM-CONTENT IN WS-TDLIST
+              PERFORM OPEN-TDLIST-IO-LOCKED
+              IF WS-TDLIST-STATUS = '35'
+                 PERFORM OPEN-TDLIST-OUTPUT-LOCKED
+              END-IF
+              WRITE TDLIST-FILE FROM WS-TDLIST
+                 INVALID KEY
+                    DISPLAY "ADD failed, duplicate ITEM-ID "
+                       ITEM-ID IN WS-TDLIST
+                    MOVE 'DUPLICATE-ID' TO REQ-RESULT-CODE
+                 NOT INVALID KEY
+                    MOVE 'ADD' TO WS-AUDIT-ACTION
+                    MOVE WS-NEXT-ID TO WS-AUDIT-ITEM-ID
+                    MOVE NEW-TODO-ITEM TO WS-AUDIT-CONTENT
+                    PERFORM WRITE-AUDIT-LOG-ENTRY
+              END-WRITE
+              CLOSE TDLIST
+           END-IF
+          EXIT.
 
-           OPEN EXTEND TDLIST
-           WRITE TDLIST-FILE FROM WS-TDLIST
+       COUNT-TDLIST-RECORDS SECTION.
+           MOVE ZERO TO WS-TDLIST-RECORD-COUNT
+           MOVE 'N' TO WS-EOF
+           PERFORM OPEN-TDLIST-INPUT-LOCKED
+           IF WS-TDLIST-STATUS NOT = '35'
+              PERFORM UNTIL WS-EOF = 'Y'
+                  READ TDLIST NEXT RECORD INTO WS-TDLIST
+                     AT END MOVE 'Y' TO WS-EOF
+                     NOT AT END
+                        ADD 1 TO WS-TDLIST-RECORD-COUNT
+                  END-READ
+              END-PERFORM
+           END-IF
            CLOSE TDLIST
+          EXIT.
+
+       GET-NEXT-ITEM-ID SECTION.
+           MOVE ZERO TO WS-NEXT-ID
+           MOVE 'N' TO WS-NEXTID-EOF
+           MOVE ZERO TO WS-NEXTID-LOCK-RETRY
+           PERFORM WITH TEST AFTER UNTIL
+                 WS-NEXTID-STATUS = '00' OR WS-NEXTID-STATUS = '35'
+                 OR WS-NEXTID-LOCK-RETRY >= WS-NEXTID-LOCK-MAX
+              OPEN I-O NEXTID-FILE
+              IF WS-NEXTID-STATUS NOT = '00'
+                    AND WS-NEXTID-STATUS NOT = '35'
+                 ADD 1 TO WS-NEXTID-LOCK-RETRY
+                 CALL "C$SLEEP" USING WS-LOCK-WAIT
+              END-IF
+           END-PERFORM
+
+           IF WS-NEXTID-STATUS = '35'
+              OPEN OUTPUT NEXTID-FILE
+              MOVE 1 TO WS-NEXT-ID
+              WRITE NEXTID-RECORD FROM WS-NEXT-ID
+           ELSE
+              READ NEXTID-FILE INTO WS-NEXT-ID
+                 AT END MOVE ZERO TO WS-NEXT-ID
+                         MOVE 'Y' TO WS-NEXTID-EOF
+              END-READ
+              ADD 1 TO WS-NEXT-ID
+              IF WS-NEXTID-EOF = 'Y'
+                 WRITE NEXTID-RECORD FROM WS-NEXT-ID
+              ELSE
+                 REWRITE NEXTID-RECORD FROM WS-NEXT-ID
+              END-IF
+           END-IF
+           CLOSE NEXTID-FILE
+          EXIT.
+
+       WRITE-AUDIT-LOG-ENTRY SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE SPACES TO WS-AUDIT-RECORD
+           STRING WS-CURRENT-DATETIME (1:8) '-'
+                  WS-CURRENT-DATETIME (9:6)
+                  ' ' WS-AUDIT-ACTION
+                  ' ' WS-AUDIT-ITEM-ID
+                  ' ' WS-AUDIT-CONTENT
+              DELIMITED BY SIZE INTO WS-AUDIT-RECORD
 
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS = '35'
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-LOG-RECORD FROM WS-AUDIT-RECORD
+           CLOSE AUDIT-LOG-FILE
+          EXIT.
+
+       UPDATE-ITEM SECTION.
+           MOVE REQ-ITEM-ID TO ITEM-ID IN TDLIST-FILE
+           PERFORM OPEN-TDLIST-IO-LOCKED
+           IF WS-TDLIST-STATUS = '35'
+              MOVE 'ITEM-NOT-FOUND' TO REQ-RESULT-CODE
+           ELSE
+              READ TDLIST INTO WS-TDLIST
+                 INVALID KEY
+                    MOVE 'ITEM-NOT-FOUND' TO REQ-RESULT-CODE
+                 NOT INVALID KEY
+                    MOVE NEW-TODO-ITEM TO ITEM-CONTENT IN WS-TDLIST
+                    REWRITE TDLIST-FILE FROM WS-TDLIST
+                       INVALID KEY
+                          MOVE 'ITEM-NOT-FOUND' TO REQ-RESULT-CODE
+                    END-REWRITE
+              END-READ
+           END-IF
+           CLOSE TDLIST
           EXIT.
 
        CLEAR-LIST SECTION.
-          OPEN OUTPUT TDLIST
+          PERFORM BUILD-BACKUP-FILENAME
+          PERFORM ARCHIVE-AND-CLEAR-TDLIST
+
+          MOVE 'CLEAR' TO WS-AUDIT-ACTION
+          MOVE ZERO TO WS-AUDIT-ITEM-ID
+          MOVE SPACES TO WS-AUDIT-CONTENT
+          PERFORM WRITE-AUDIT-LOG-ENTRY
+          EXIT.
+
+       BUILD-BACKUP-FILENAME SECTION.
+          MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+          STRING 'todolist-' WS-CURRENT-DATETIME (1:8) '-'
+                 WS-CURRENT-DATETIME (9:6) '.txt'
+             DELIMITED BY SIZE INTO WS-BACKUP-FILENAME
+          EXIT.
+
+       ARCHIVE-AND-CLEAR-TDLIST SECTION.
+          MOVE 'N' TO WS-EOF
+          PERFORM OPEN-TDLIST-IO-LOCKED
+          IF WS-TDLIST-STATUS NOT = '35'
+             OPEN OUTPUT PRINT-FILE
+             PERFORM UNTIL WS-EOF = 'Y'
+                READ TDLIST NEXT RECORD INTO WS-TDLIST
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                      WRITE PRINT-FILE-RECORD FROM WS-TDLIST
+                      IF ITEM-OPEN IN WS-TDLIST
+                         MOVE 'DONE' TO ITEM-STATUS IN WS-TDLIST
+                         MOVE FUNCTION CURRENT-DATE (1:8)
+                           TO ITEM-DONE-DATE IN WS-TDLIST
+                         REWRITE TDLIST-FILE FROM WS-TDLIST
+                            INVALID KEY
+                               DISPLAY
+                                  "CLEAR-LIST update failed for ID "
+                                  ITEM-ID IN WS-TDLIST
+                         END-REWRITE
+                      END-IF
+                END-READ
+             END-PERFORM
+             CLOSE PRINT-FILE
+          END-IF
           CLOSE TDLIST
           EXIT.
 
        DISPLAY-ITEM SECTION.
-          DISPLAY "<li>" ITEM-CONTENT IN WS-TDLIST "</li>"
+          PERFORM ESCAPE-ITEM-CONTENT
+          MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-DATE
+          IF ITEM-DUE-DATE IN WS-TDLIST > ZERO
+                AND ITEM-DUE-DATE IN WS-TDLIST < WS-TODAY-DATE
+             DISPLAY "<li class=""overdue"">"
+                WS-ESCAPED-CONTENT (1:WS-ESCAPED-LENGTH) "</li>"
+          ELSE
+             DISPLAY "<li>"
+                WS-ESCAPED-CONTENT (1:WS-ESCAPED-LENGTH) "</li>"
+          END-IF
           EXIT.
 
-       DELETE-ITEM SECTION.
-           MOVE SPACES TO TODO-ITEM (ITEM-TO-DELETE)
-           PERFORM WITH TEST AFTER
-             VARYING COUNTER FROM ITEM-TO-DELETE BY 1 UNTIL
-                  COUNTER = NUMBER-OF-TODOS
-                MOVE TODO-ITEM(COUNTER + 1)
-                  TO TODO-ITEM(COUNTER)
-           END-PERFORM
+       ESCAPE-ITEM-CONTENT SECTION.
+          MOVE SPACES TO WS-ESCAPED-CONTENT
+          MOVE 1 TO WS-ESCAPED-LENGTH
+          PERFORM VARYING WS-ESC-SRC-IDX FROM 1 BY 1
+                UNTIL WS-ESC-SRC-IDX > 35
+             MOVE ITEM-CONTENT IN WS-TDLIST (WS-ESC-SRC-IDX:1)
+               TO WS-ESC-CHAR
+             EVALUATE WS-ESC-CHAR
+                WHEN '&'
+                   MOVE '&amp;' TO
+                      WS-ESCAPED-CONTENT (WS-ESCAPED-LENGTH:5)
+                   ADD 5 TO WS-ESCAPED-LENGTH
+                WHEN '<'
+                   MOVE '&lt;' TO
+                      WS-ESCAPED-CONTENT (WS-ESCAPED-LENGTH:4)
+                   ADD 4 TO WS-ESCAPED-LENGTH
+                WHEN '>'
+                   MOVE '&gt;' TO
+                      WS-ESCAPED-CONTENT (WS-ESCAPED-LENGTH:4)
+                   ADD 4 TO WS-ESCAPED-LENGTH
+                WHEN OTHER
+                   MOVE WS-ESC-CHAR TO
+                      WS-ESCAPED-CONTENT (WS-ESCAPED-LENGTH:1)
+                   ADD 1 TO WS-ESCAPED-LENGTH
+             END-EVALUATE
+          END-PERFORM
+          SUBTRACT 1 FROM WS-ESCAPED-LENGTH
+          IF WS-ESCAPED-LENGTH = 0
+             MOVE 1 TO WS-ESCAPED-LENGTH
+          END-IF
           EXIT.
-       READ-TODOLIST-FROM-FILE SECTION.
-             OPEN INPUT TDLIST
-             DISPLAY "<ul>"
-             PERFORM UNTIL WS-EOF='Y'
+
+       DISPLAY-ITEM-JSON SECTION.
+          PERFORM ESCAPE-ITEM-CONTENT-JSON
+          PERFORM ESCAPE-CATEGORY-JSON
+          IF WS-JSON-FIRST = 'N'
+             DISPLAY "," WITH NO ADVANCING
+          END-IF
+          MOVE 'N' TO WS-JSON-FIRST
+          DISPLAY "{""id"":" ITEM-ID IN WS-TDLIST
+             ",""content"":""" WS-JSON-CONTENT (1:WS-JSON-LENGTH) """"
+             ",""category"":"""
+                WS-JSON-CATEGORY (1:WS-JSON-CATEGORY-LENGTH) """"
+             ",""duedate"":" ITEM-DUE-DATE IN WS-TDLIST
+             ",""priority"":" ITEM-PRIORITY IN WS-TDLIST "}"
+             WITH NO ADVANCING
+          EXIT.
+
+       ESCAPE-ITEM-CONTENT-JSON SECTION.
+          MOVE SPACES TO WS-JSON-CONTENT
+          MOVE 1 TO WS-JSON-LENGTH
+          PERFORM VARYING WS-ESC-SRC-IDX FROM 1 BY 1
+                UNTIL WS-ESC-SRC-IDX > 35
+             MOVE ITEM-CONTENT IN WS-TDLIST (WS-ESC-SRC-IDX:1)
+               TO WS-ESC-CHAR
+             EVALUATE WS-ESC-CHAR
+                WHEN '"'
+                   MOVE '\"' TO
+                      WS-JSON-CONTENT (WS-JSON-LENGTH:2)
+                   ADD 2 TO WS-JSON-LENGTH
+                WHEN '\'
+                   MOVE '\\' TO
+                      WS-JSON-CONTENT (WS-JSON-LENGTH:2)
+                   ADD 2 TO WS-JSON-LENGTH
+                WHEN OTHER
+                   IF WS-ESC-CHAR < X'20'
+                      CONTINUE
+                   ELSE
+                      MOVE WS-ESC-CHAR TO
+                         WS-JSON-CONTENT (WS-JSON-LENGTH:1)
+                      ADD 1 TO WS-JSON-LENGTH
+                   END-IF
+             END-EVALUATE
+          END-PERFORM
+          SUBTRACT 1 FROM WS-JSON-LENGTH
+          IF WS-JSON-LENGTH = 0
+             MOVE 1 TO WS-JSON-LENGTH
+          END-IF
+          EXIT.
+
+       ESCAPE-CATEGORY-JSON SECTION.
+          MOVE SPACES TO WS-JSON-CATEGORY
+          MOVE 1 TO WS-JSON-CATEGORY-LENGTH
+          PERFORM VARYING WS-ESC-SRC-IDX FROM 1 BY 1
+                UNTIL WS-ESC-SRC-IDX > 10
+             MOVE ITEM-CATEGORY IN WS-TDLIST (WS-ESC-SRC-IDX:1)
+               TO WS-ESC-CHAR
+             EVALUATE WS-ESC-CHAR
+                WHEN '"'
+                   MOVE '\"' TO
+                      WS-JSON-CATEGORY (WS-JSON-CATEGORY-LENGTH:2)
+                   ADD 2 TO WS-JSON-CATEGORY-LENGTH
+                WHEN '\'
+                   MOVE '\\' TO
+                      WS-JSON-CATEGORY (WS-JSON-CATEGORY-LENGTH:2)
+                   ADD 2 TO WS-JSON-CATEGORY-LENGTH
+                WHEN OTHER
+                   IF WS-ESC-CHAR < X'20'
+                      CONTINUE
+                   ELSE
+                      MOVE WS-ESC-CHAR TO
+                         WS-JSON-CATEGORY (WS-JSON-CATEGORY-LENGTH:1)
+                      ADD 1 TO WS-JSON-CATEGORY-LENGTH
+                   END-IF
+             END-EVALUATE
+          END-PERFORM
+          SUBTRACT 1 FROM WS-JSON-CATEGORY-LENGTH
+          IF WS-JSON-CATEGORY-LENGTH = 0
+             MOVE 1 TO WS-JSON-CATEGORY-LENGTH
+          END-IF
+          EXIT.
+
+       DELETE-ITEM-FROM-FILE SECTION.
+           MOVE REQ-ITEM-ID TO ITEM-ID IN TDLIST-FILE
+           PERFORM OPEN-TDLIST-IO-LOCKED
+           IF WS-TDLIST-STATUS = '35'
+              MOVE 'ITEM-NOT-FOUND' TO REQ-RESULT-CODE
+           ELSE
+              READ TDLIST INTO WS-TDLIST
+                 INVALID KEY
+                    MOVE 'ITEM-NOT-FOUND' TO REQ-RESULT-CODE
+                 NOT INVALID KEY
+                    IF REQ-OWNER NOT = SPACES
+                          AND ITEM-OWNER IN WS-TDLIST NOT = REQ-OWNER
+                       MOVE 'FORBIDDEN' TO REQ-RESULT-CODE
+                    ELSE
+                       MOVE 'DONE' TO ITEM-STATUS IN WS-TDLIST
+                       MOVE FUNCTION CURRENT-DATE (1:8)
+                         TO ITEM-DONE-DATE IN WS-TDLIST
+                       REWRITE TDLIST-FILE FROM WS-TDLIST
+                          INVALID KEY
+                             MOVE 'ITEM-NOT-FOUND' TO REQ-RESULT-CODE
+                       END-REWRITE
+                    END-IF
+              END-READ
+           END-IF
+           CLOSE TDLIST
+
+           IF REQ-OK
+              MOVE 'DELETE-ITEM' TO WS-AUDIT-ACTION
+              MOVE REQ-ITEM-ID TO WS-AUDIT-ITEM-ID
+              MOVE ITEM-CONTENT IN WS-TDLIST TO WS-AUDIT-CONTENT
+              PERFORM WRITE-AUDIT-LOG-ENTRY
+           END-IF
+          EXIT.
+
+       LOOKUP-TARGET-PRIORITY SECTION.
+           MOVE ZERO TO WS-TARGET-PRIORITY
+           PERFORM OPEN-TDLIST-INPUT-LOCKED
+           IF WS-TDLIST-STATUS = '35'
+              MOVE 'ITEM-NOT-FOUND' TO REQ-RESULT-CODE
+           ELSE
+              MOVE REQ-ITEM-ID TO ITEM-ID IN TDLIST-FILE
+              READ TDLIST INTO WS-TDLIST
+                 INVALID KEY
+                    MOVE 'ITEM-NOT-FOUND' TO REQ-RESULT-CODE
+                 NOT INVALID KEY
+                    MOVE ITEM-PRIORITY IN WS-TDLIST
+                      TO WS-TARGET-PRIORITY
+              END-READ
+           END-IF
+           CLOSE TDLIST
+          EXIT.
+
+       MOVEUP-ITEM SECTION.
+           MOVE ZERO TO WS-PREV-ID WS-NEIGHBOR-ID
+           MOVE 'N' TO WS-FOUND-TARGET
+           MOVE 'N' TO WS-EOF
+           PERFORM LOOKUP-TARGET-PRIORITY
+           IF REQ-OK
+              PERFORM OPEN-TDLIST-INPUT-LOCKED
+              IF WS-TDLIST-STATUS NOT = '35'
+                 PERFORM UNTIL WS-EOF = 'Y'
+                     READ TDLIST NEXT RECORD INTO WS-TDLIST
+                        AT END MOVE 'Y' TO WS-EOF
+                        NOT AT END
+                           IF ITEM-PRIORITY IN WS-TDLIST
+                                 = WS-TARGET-PRIORITY
+                              IF ITEM-ID IN WS-TDLIST = REQ-ITEM-ID
+                                 MOVE WS-PREV-ID TO WS-NEIGHBOR-ID
+                                 MOVE 'Y' TO WS-FOUND-TARGET
+                              ELSE
+                                 MOVE ITEM-ID IN WS-TDLIST TO WS-PREV-ID
+                              END-IF
+                           END-IF
+                     END-READ
+                 END-PERFORM
+              END-IF
+              CLOSE TDLIST
+
+              IF WS-FOUND-TARGET NOT = 'Y' OR WS-NEIGHBOR-ID = ZERO
+                 MOVE 'ITEM-NOT-FOUND' TO REQ-RESULT-CODE
+              ELSE
+                 PERFORM SWAP-ITEM-CONTENT
+              END-IF
+           END-IF
+          EXIT.
+
+       MOVEDOWN-ITEM SECTION.
+           MOVE ZERO TO WS-NEIGHBOR-ID
+           MOVE 'N' TO WS-FOUND-TARGET
+           MOVE 'N' TO WS-EOF
+           PERFORM LOOKUP-TARGET-PRIORITY
+           IF REQ-OK
+              PERFORM OPEN-TDLIST-INPUT-LOCKED
+              IF WS-TDLIST-STATUS NOT = '35'
+                 PERFORM UNTIL WS-EOF = 'Y' OR WS-NEIGHBOR-ID NOT = ZERO
+                     READ TDLIST NEXT RECORD INTO WS-TDLIST
+                        AT END MOVE 'Y' TO WS-EOF
+                        NOT AT END
+                           IF ITEM-PRIORITY IN WS-TDLIST
+                                 = WS-TARGET-PRIORITY
+                              IF WS-FOUND-TARGET = 'Y'
+                                 MOVE ITEM-ID IN WS-TDLIST
+                                   TO WS-NEIGHBOR-ID
+                              ELSE
+                                 IF ITEM-ID IN WS-TDLIST = REQ-ITEM-ID
+                                    MOVE 'Y' TO WS-FOUND-TARGET
+                                 END-IF
+                              END-IF
+                           END-IF
+                     END-READ
+                 END-PERFORM
+              END-IF
+              CLOSE TDLIST
+
+              IF WS-FOUND-TARGET NOT = 'Y' OR WS-NEIGHBOR-ID = ZERO
+                 MOVE 'ITEM-NOT-FOUND' TO REQ-RESULT-CODE
+              ELSE
+                 PERFORM SWAP-ITEM-CONTENT
+              END-IF
+           END-IF
+          EXIT.
+
+       SWAP-ITEM-CONTENT SECTION.
+           PERFORM OPEN-TDLIST-IO-LOCKED
+           IF WS-TDLIST-STATUS = '35'
+              MOVE 'ITEM-NOT-FOUND' TO REQ-RESULT-CODE
+           ELSE
+              MOVE REQ-ITEM-ID TO ITEM-ID IN TDLIST-FILE
+              READ TDLIST INTO WS-TDLIST
+                 INVALID KEY
+                    MOVE 'ITEM-NOT-FOUND' TO REQ-RESULT-CODE
+                 NOT INVALID KEY
+                    MOVE WS-TDLIST TO WS-SWAP-RECORD-A
+              END-READ
+
+              IF REQ-OK
+                 MOVE WS-NEIGHBOR-ID TO ITEM-ID IN TDLIST-FILE
+                 READ TDLIST INTO WS-TDLIST
+                    INVALID KEY
+                       MOVE 'ITEM-NOT-FOUND' TO REQ-RESULT-CODE
+                    NOT INVALID KEY
+                       MOVE WS-TDLIST TO WS-SWAP-RECORD-B
+                       PERFORM APPLY-SWAP-RECORD-A-TO-TDLIST
+                       REWRITE TDLIST-FILE FROM WS-TDLIST
+                 END-READ
+              END-IF
+
+              IF REQ-OK
+                 MOVE REQ-ITEM-ID TO ITEM-ID IN TDLIST-FILE
                  READ TDLIST INTO WS-TDLIST
-                    AT END MOVE 'Y' TO WS-EOF
-                    NOT AT END PERFORM DISPLAY-ITEM
+                    NOT INVALID KEY
+                       PERFORM APPLY-SWAP-RECORD-B-TO-TDLIST
+                       REWRITE TDLIST-FILE FROM WS-TDLIST
                  END-READ
+              END-IF
+           END-IF
+           CLOSE TDLIST
+          EXIT.
+
+       APPLY-SWAP-RECORD-A-TO-TDLIST SECTION.
+           MOVE ITEM-STATUS IN WS-SWAP-RECORD-A
+             TO ITEM-STATUS IN WS-TDLIST
+           MOVE ITEM-CONTENT IN WS-SWAP-RECORD-A
+             TO ITEM-CONTENT IN WS-TDLIST
+           MOVE ITEM-CATEGORY IN WS-SWAP-RECORD-A
+             TO ITEM-CATEGORY IN WS-TDLIST
+           MOVE ITEM-DUE-DATE IN WS-SWAP-RECORD-A
+             TO ITEM-DUE-DATE IN WS-TDLIST
+           MOVE ITEM-DONE-DATE IN WS-SWAP-RECORD-A
+             TO ITEM-DONE-DATE IN WS-TDLIST
+           MOVE ITEM-OWNER IN WS-SWAP-RECORD-A
+             TO ITEM-OWNER IN WS-TDLIST
+           MOVE ITEM-CREATED-DATE IN WS-SWAP-RECORD-A
+             TO ITEM-CREATED-DATE IN WS-TDLIST
+           MOVE ITEM-RECUR-INTERVAL IN WS-SWAP-RECORD-A
+             TO ITEM-RECUR-INTERVAL IN WS-TDLIST
+          EXIT.
+
+       APPLY-SWAP-RECORD-B-TO-TDLIST SECTION.
+           MOVE ITEM-STATUS IN WS-SWAP-RECORD-B
+             TO ITEM-STATUS IN WS-TDLIST
+           MOVE ITEM-CONTENT IN WS-SWAP-RECORD-B
+             TO ITEM-CONTENT IN WS-TDLIST
+           MOVE ITEM-CATEGORY IN WS-SWAP-RECORD-B
+             TO ITEM-CATEGORY IN WS-TDLIST
+           MOVE ITEM-DUE-DATE IN WS-SWAP-RECORD-B
+             TO ITEM-DUE-DATE IN WS-TDLIST
+           MOVE ITEM-DONE-DATE IN WS-SWAP-RECORD-B
+             TO ITEM-DONE-DATE IN WS-TDLIST
+           MOVE ITEM-OWNER IN WS-SWAP-RECORD-B
+             TO ITEM-OWNER IN WS-TDLIST
+           MOVE ITEM-CREATED-DATE IN WS-SWAP-RECORD-B
+             TO ITEM-CREATED-DATE IN WS-TDLIST
+           MOVE ITEM-RECUR-INTERVAL IN WS-SWAP-RECORD-B
+             TO ITEM-RECUR-INTERVAL IN WS-TDLIST
+          EXIT.
+
+       READ-TODOLIST-FROM-FILE SECTION.
+             IF REQ-PAGE = ZERO
+                MOVE 1 TO REQ-PAGE
+             END-IF
+             COMPUTE WS-PAGE-START = (REQ-PAGE - 1) * WS-PAGE-SIZE + 1
+             COMPUTE WS-PAGE-END = WS-PAGE-START + WS-PAGE-SIZE - 1
+             MOVE ZERO TO WS-RECORD-COUNT
+             MOVE 'Y' TO WS-JSON-FIRST
+             IF REQ-FORMAT-JSON
+                DISPLAY "[" WITH NO ADVANCING
+             ELSE
+                DISPLAY "<ul>"
+             END-IF
+             PERFORM VARYING WS-PRIORITY-LEVEL FROM 9 BY -1
+                   UNTIL WS-PRIORITY-LEVEL < 0
+                MOVE 'N' TO WS-EOF
+                PERFORM OPEN-TDLIST-INPUT-LOCKED
+                IF WS-TDLIST-STATUS NOT = '35'
+                   PERFORM UNTIL WS-EOF='Y'
+                       READ TDLIST NEXT RECORD INTO WS-TDLIST
+                          AT END MOVE 'Y' TO WS-EOF
+                          NOT AT END
+                             IF ITEM-OPEN IN WS-TDLIST
+                                   AND ITEM-PRIORITY IN WS-TDLIST
+                                      = WS-PRIORITY-LEVEL
+                                   AND (REQ-OWNER = SPACES
+                                      OR ITEM-OWNER IN WS-TDLIST
+                                         = REQ-OWNER)
+                                ADD 1 TO WS-RECORD-COUNT
+                                IF WS-RECORD-COUNT >= WS-PAGE-START
+                                      AND WS-RECORD-COUNT <= WS-PAGE-END
+                                   IF REQ-FORMAT-JSON
+                                      PERFORM DISPLAY-ITEM-JSON
+                                   ELSE
+                                      PERFORM DISPLAY-ITEM
+                                   END-IF
+                                END-IF
+                             END-IF
+                       END-READ
+                   END-PERFORM
+                END-IF
+                CLOSE TDLIST
              END-PERFORM
+             IF REQ-FORMAT-JSON
+                DISPLAY "]"
+             ELSE
+                DISPLAY "</ul>"
+                IF REQ-PAGE > 1
+                   COMPUTE WS-PREV-PAGE = REQ-PAGE - 1
+                   DISPLAY "<a href=""?action=SHOW&page="
+                      WS-PREV-PAGE WITH NO ADVANCING
+                   IF REQ-OWNER NOT = SPACES
+                      DISPLAY "&owner=" FUNCTION TRIM(REQ-OWNER)
+                         WITH NO ADVANCING
+                   END-IF
+                   DISPLAY """>Prev</a>"
+                END-IF
+                IF WS-RECORD-COUNT > WS-PAGE-END
+                   COMPUTE WS-NEXT-PAGE = REQ-PAGE + 1
+                   DISPLAY "<a href=""?action=SHOW&page="
+                      WS-NEXT-PAGE WITH NO ADVANCING
+                   IF REQ-OWNER NOT = SPACES
+                      DISPLAY "&owner=" FUNCTION TRIM(REQ-OWNER)
+                         WITH NO ADVANCING
+                   END-IF
+                   DISPLAY """>Next</a>"
+                END-IF
+             END-IF
+          EXIT.
+
+       READ-DONE-ITEMS-FROM-FILE SECTION.
+             MOVE 'N' TO WS-EOF
+             PERFORM OPEN-TDLIST-INPUT-LOCKED
+             DISPLAY "<ul>"
+             IF WS-TDLIST-STATUS NOT = '35'
+                PERFORM UNTIL WS-EOF='Y'
+                    READ TDLIST NEXT RECORD INTO WS-TDLIST
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                          IF ITEM-DONE IN WS-TDLIST
+                                AND (REQ-OWNER = SPACES
+                                   OR ITEM-OWNER IN WS-TDLIST
+                                      = REQ-OWNER)
+                             PERFORM DISPLAY-ITEM
+                          END-IF
+                    END-READ
+                END-PERFORM
+             END-IF
+             DISPLAY "</ul>"
+             CLOSE TDLIST
+          EXIT.
+
+       READ-CATEGORY-ITEMS-FROM-FILE SECTION.
+             MOVE 'N' TO WS-EOF
+             PERFORM OPEN-TDLIST-INPUT-LOCKED
+             DISPLAY "<ul>"
+             IF WS-TDLIST-STATUS NOT = '35'
+                PERFORM UNTIL WS-EOF='Y'
+                    READ TDLIST NEXT RECORD INTO WS-TDLIST
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                          IF ITEM-OPEN IN WS-TDLIST
+                                AND ITEM-CATEGORY IN WS-TDLIST
+                                   = REQ-CATEGORY
+                                AND (REQ-OWNER = SPACES
+                                   OR ITEM-OWNER IN WS-TDLIST
+                                      = REQ-OWNER)
+                             PERFORM DISPLAY-ITEM
+                          END-IF
+                    END-READ
+                END-PERFORM
+             END-IF
+             DISPLAY "</ul>"
+             CLOSE TDLIST
+          EXIT.
+
+       SEARCH-TODOLIST-FROM-FILE SECTION.
+             MOVE 'N' TO WS-EOF
+             COMPUTE WS-KEYWORD-LEN =
+                FUNCTION LENGTH(FUNCTION TRIM(REQ-KEYWORD))
+             PERFORM OPEN-TDLIST-INPUT-LOCKED
+             DISPLAY "<ul>"
+             IF WS-TDLIST-STATUS NOT = '35' AND WS-KEYWORD-LEN > 0
+                PERFORM UNTIL WS-EOF='Y'
+                    READ TDLIST NEXT RECORD INTO WS-TDLIST
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                          MOVE ZERO TO WS-MATCH-COUNT
+                          INSPECT ITEM-CONTENT IN WS-TDLIST
+                             TALLYING WS-MATCH-COUNT
+                             FOR ALL REQ-KEYWORD (1:WS-KEYWORD-LEN)
+                          IF ITEM-OPEN IN WS-TDLIST
+                                AND WS-MATCH-COUNT > 0
+                                AND (REQ-OWNER = SPACES
+                                   OR ITEM-OWNER IN WS-TDLIST
+                                      = REQ-OWNER)
+                             PERFORM DISPLAY-ITEM
+                          END-IF
+                    END-READ
+                END-PERFORM
+             END-IF
              DISPLAY "</ul>"
              CLOSE TDLIST
           EXIT.
