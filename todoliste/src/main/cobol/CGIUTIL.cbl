@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGIUTIL.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-WORK.
+          05 WS-PTR              PIC 9(4).
+          05 WS-FOUND            PIC X VALUE 'N'.
+             88 WS-PARAM-FOUND   VALUE 'Y'.
+          05 WS-PAIR             PIC X(300).
+          05 WS-PNAME            PIC X(10).
+          05 WS-PVALUE           PIC X(300).
+       01 WS-DECODE-WORK.
+          05 WS-DECODED-VALUE    PIC X(300).
+          05 WS-DEC-SRC-IDX      PIC 9(3).
+          05 WS-DEC-OUT-LEN      PIC 9(3).
+          05 WS-DEC-CHAR         PIC X.
+          05 WS-DEC-HEX-CHAR     PIC X.
+          05 WS-DEC-NIBBLE       PIC 9(2).
+          05 WS-DEC-NIBBLE-HI    PIC 9(2).
+          05 WS-DEC-NIBBLE-LO    PIC 9(2).
+          05 WS-DEC-BYTE         PIC 9(3).
+
+       LINKAGE SECTION.
+        COPY CGIPARMS.
+
+       PROCEDURE DIVISION USING REQUEST-PARAMETERS.
+           PERFORM PARSE-PARAMETER
+           GOBACK
+          .
+
+       PARSE-PARAMETER SECTION.
+           MOVE SPACES TO PARAMETER-VALUE
+           MOVE 'N' TO PARAMETER-TRUNCATED
+           MOVE 'N' TO WS-FOUND
+           MOVE 1 TO WS-PTR
+           PERFORM UNTIL WS-PTR > LENGTH OF REQUEST-STRING
+                         OR WS-PARAM-FOUND
+              MOVE SPACES TO WS-PAIR
+              UNSTRING REQUEST-STRING DELIMITED BY '&'
+                 INTO WS-PAIR
+                 WITH POINTER WS-PTR
+              END-UNSTRING
+
+              MOVE SPACES TO WS-PNAME WS-PVALUE
+              UNSTRING WS-PAIR DELIMITED BY '='
+                 INTO WS-PNAME WS-PVALUE
+              END-UNSTRING
+
+              IF WS-PNAME = PARAMETER-NAME
+                 PERFORM DECODE-PARAMETER-VALUE
+                 IF FUNCTION LENGTH(FUNCTION TRIM(WS-DECODED-VALUE))
+                       > LENGTH OF PARAMETER-VALUE
+                    MOVE 'Y' TO PARAMETER-TRUNCATED
+                 END-IF
+                 MOVE WS-DECODED-VALUE TO PARAMETER-VALUE
+                 MOVE 'Y' TO WS-FOUND
+              END-IF
+           END-PERFORM
+          EXIT.
+
+       DECODE-PARAMETER-VALUE SECTION.
+           MOVE SPACES TO WS-DECODED-VALUE
+           MOVE 1 TO WS-DEC-OUT-LEN
+           MOVE 1 TO WS-DEC-SRC-IDX
+           PERFORM UNTIL WS-DEC-SRC-IDX > LENGTH OF WS-PVALUE
+              MOVE WS-PVALUE (WS-DEC-SRC-IDX:1) TO WS-DEC-CHAR
+              EVALUATE TRUE
+                 WHEN WS-DEC-CHAR = '+'
+                    MOVE SPACE TO
+                       WS-DECODED-VALUE (WS-DEC-OUT-LEN:1)
+                    ADD 1 TO WS-DEC-SRC-IDX
+                    ADD 1 TO WS-DEC-OUT-LEN
+                 WHEN WS-DEC-CHAR = '%'
+                      AND WS-DEC-SRC-IDX <= LENGTH OF WS-PVALUE - 2
+                    MOVE WS-PVALUE (WS-DEC-SRC-IDX + 1:1)
+                      TO WS-DEC-HEX-CHAR
+                    PERFORM HEX-DIGIT-VALUE
+                    MOVE WS-DEC-NIBBLE TO WS-DEC-NIBBLE-HI
+                    MOVE WS-PVALUE (WS-DEC-SRC-IDX + 2:1)
+                      TO WS-DEC-HEX-CHAR
+                    PERFORM HEX-DIGIT-VALUE
+                    MOVE WS-DEC-NIBBLE TO WS-DEC-NIBBLE-LO
+                    COMPUTE WS-DEC-BYTE =
+                       WS-DEC-NIBBLE-HI * 16 + WS-DEC-NIBBLE-LO
+                    MOVE FUNCTION CHAR(WS-DEC-BYTE + 1) TO
+                       WS-DECODED-VALUE (WS-DEC-OUT-LEN:1)
+                    ADD 3 TO WS-DEC-SRC-IDX
+                    ADD 1 TO WS-DEC-OUT-LEN
+                 WHEN OTHER
+                    MOVE WS-DEC-CHAR TO
+                       WS-DECODED-VALUE (WS-DEC-OUT-LEN:1)
+                    ADD 1 TO WS-DEC-SRC-IDX
+                    ADD 1 TO WS-DEC-OUT-LEN
+              END-EVALUATE
+           END-PERFORM
+          EXIT.
+
+       HEX-DIGIT-VALUE SECTION.
+           EVALUATE TRUE
+              WHEN WS-DEC-HEX-CHAR >= '0' AND WS-DEC-HEX-CHAR <= '9'
+                 COMPUTE WS-DEC-NIBBLE =
+                    FUNCTION ORD(WS-DEC-HEX-CHAR) - FUNCTION ORD('0')
+              WHEN WS-DEC-HEX-CHAR >= 'A' AND WS-DEC-HEX-CHAR <= 'F'
+                 COMPUTE WS-DEC-NIBBLE =
+                    FUNCTION ORD(WS-DEC-HEX-CHAR)
+                       - FUNCTION ORD('A') + 10
+              WHEN WS-DEC-HEX-CHAR >= 'a' AND WS-DEC-HEX-CHAR <= 'f'
+                 COMPUTE WS-DEC-NIBBLE =
+                    FUNCTION ORD(WS-DEC-HEX-CHAR)
+                       - FUNCTION ORD('a') + 10
+              WHEN OTHER
+                 MOVE ZERO TO WS-DEC-NIBBLE
+           END-EVALUATE
+          EXIT.
+
+       END PROGRAM CGIUTIL.
