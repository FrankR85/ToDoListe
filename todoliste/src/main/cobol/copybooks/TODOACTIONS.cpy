@@ -0,0 +1,11 @@
+       01  TODO-ACTION                  PIC X(15).
+           88  ACTION-SHOW              VALUE 'SHOW'.
+           88  ACTION-ADD               VALUE 'ADD'.
+           88  ACTION-DELETE            VALUE 'DELETE'.
+           88  ACTION-UPDATE            VALUE 'UPDATE'.
+           88  ACTION-DELETE-ITEM       VALUE 'DELETE-ITEM'.
+           88  ACTION-SHOW-DONE         VALUE 'SHOW-DONE'.
+           88  ACTION-SEARCH            VALUE 'SEARCH'.
+           88  ACTION-SHOW-CATEGORY     VALUE 'SHOW-CATEGORY'.
+           88  ACTION-MOVEUP            VALUE 'MOVEUP'.
+           88  ACTION-MOVEDOWN          VALUE 'MOVEDOWN'.
