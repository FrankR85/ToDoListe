@@ -0,0 +1,6 @@
+       01  REQUEST-PARAMETERS.
+           05  REQUEST-STRING           PIC X(300).
+           05  PARAMETER-NAME           PIC X(10).
+           05  PARAMETER-VALUE          PIC X(35).
+           05  PARAMETER-TRUNCATED      PIC X.
+               88  PARAMETER-WAS-TRUNCATED VALUE 'Y'.
