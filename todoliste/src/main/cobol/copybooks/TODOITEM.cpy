@@ -0,0 +1,6 @@
+       01  NEW-TODO-ITEM                PIC X(35).
+       01  NEW-TODO-CATEGORY            PIC X(10).
+       01  NEW-TODO-DUE-DATE            PIC 9(8).
+       01  NEW-TODO-OWNER               PIC X(10).
+       01  NEW-TODO-PRIORITY            PIC 9(1).
+       01  NEW-TODO-RECUR               PIC X(7).
