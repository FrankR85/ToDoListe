@@ -0,0 +1,15 @@
+           05  ITEM-ID                  PIC 9(5).
+           05  ITEM-STATUS              PIC X(4).
+               88  ITEM-OPEN            VALUE 'OPEN'.
+               88  ITEM-DONE            VALUE 'DONE'.
+           05  ITEM-CONTENT             PIC X(35).
+           05  ITEM-CATEGORY            PIC X(10).
+           05  ITEM-DUE-DATE            PIC 9(8).
+           05  ITEM-DONE-DATE           PIC 9(8).
+           05  ITEM-OWNER               PIC X(10).
+           05  ITEM-CREATED-DATE        PIC 9(8).
+           05  ITEM-PRIORITY            PIC 9(1).
+           05  ITEM-RECUR-INTERVAL      PIC X(7).
+               88  ITEM-RECUR-DAILY     VALUE 'DAILY'.
+               88  ITEM-RECUR-WEEKLY    VALUE 'WEEKLY'.
+               88  ITEM-RECUR-MONTHLY   VALUE 'MONTHLY'.
