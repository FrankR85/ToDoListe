@@ -0,0 +1,14 @@
+       01  TODO-REQUEST-DETAILS.
+           05  REQ-ITEM-ID              PIC 9(5).
+           05  REQ-KEYWORD              PIC X(35).
+           05  REQ-PAGE                 PIC 9(3).
+           05  REQ-CATEGORY             PIC X(10).
+           05  REQ-FORMAT               PIC X(4).
+               88  REQ-FORMAT-JSON      VALUE 'JSON'.
+           05  REQ-OWNER                PIC X(10).
+           05  REQ-RESULT-CODE          PIC X(20).
+               88  REQ-OK               VALUE 'OK'.
+               88  REQ-LIST-FULL        VALUE 'LIST-FULL'.
+               88  REQ-FORBIDDEN        VALUE 'FORBIDDEN'.
+               88  REQ-BAD-ACTION       VALUE 'BAD-ACTION'.
+               88  REQ-CONFIRM-REQUIRED VALUE 'CONFIRM-REQUIRED'.
