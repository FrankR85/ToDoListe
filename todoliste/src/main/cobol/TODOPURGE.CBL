@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TODOPURGE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+         SELECT TDLIST ASSIGN DYNAMIC WS-TDLIST-FILENAME
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS ITEM-ID
+            LOCK MODE IS EXCLUSIVE
+            FILE STATUS IS WS-TDLIST-STATUS.
+         SELECT AUDIT-LOG-FILE ASSIGN TO 'todoaudit.txt'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+          FD TDLIST.
+          01 TDLIST-FILE.
+             COPY TDLISTREC.
+          FD AUDIT-LOG-FILE.
+          01 AUDIT-LOG-RECORD PIC X(80).
+       WORKING-STORAGE SECTION.
+        01 WS-TDLIST-STATUS PIC XX.
+        01 WS-AUDIT-STATUS PIC XX.
+        01 WS-AUDIT-RECORD PIC X(80).
+        01 WS-AUDIT-ACTION PIC X(12) VALUE 'PURGE'.
+        01 WS-AUDIT-ITEM-ID PIC 9(5).
+        01 WS-AUDIT-CONTENT PIC X(35).
+        01 WS-CURRENT-DATETIME PIC X(21).
+        01 WS-TODAY-DATE PIC 9(8).
+        01 WS-PURGE-DAYS PIC 9(3) VALUE 30.
+        01 WS-PURGE-DAYS-TEXT PIC X(3).
+        01 WS-TODAY-INTEGER PIC S9(9) COMP.
+        01 WS-CUTOFF-INTEGER PIC S9(9) COMP.
+        01 WS-CUTOFF-DATE PIC 9(8).
+        01 WS-EOF PIC X VALUE 'N'.
+        01 WS-TDLIST.
+           COPY TDLISTREC.
+        01 WS-PURGE-COUNT PIC 9(5) VALUE ZERO.
+        01 WS-TDLIST-FILENAME PIC X(40).
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+           MOVE SPACES TO WS-TDLIST-FILENAME
+           ACCEPT WS-TDLIST-FILENAME FROM ENVIRONMENT "TODOLIST_FILE"
+           IF WS-TDLIST-FILENAME = SPACES
+              MOVE 'todolist.txt' TO WS-TDLIST-FILENAME
+           END-IF
+
+           MOVE SPACES TO WS-PURGE-DAYS-TEXT
+           ACCEPT WS-PURGE-DAYS-TEXT FROM ENVIRONMENT
+              "TODOLIST_PURGE_DAYS"
+           IF WS-PURGE-DAYS-TEXT NOT = SPACES
+              MOVE FUNCTION NUMVAL(WS-PURGE-DAYS-TEXT) TO WS-PURGE-DAYS
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY-DATE
+           COMPUTE WS-TODAY-INTEGER =
+              FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE)
+           COMPUTE WS-CUTOFF-INTEGER = WS-TODAY-INTEGER - WS-PURGE-DAYS
+           COMPUTE WS-CUTOFF-DATE =
+              FUNCTION DATE-OF-INTEGER (WS-CUTOFF-INTEGER)
+
+           OPEN I-O TDLIST
+           IF WS-TDLIST-STATUS = '00'
+              PERFORM UNTIL WS-EOF = 'Y'
+                 READ TDLIST NEXT RECORD INTO WS-TDLIST
+                    AT END MOVE 'Y' TO WS-EOF
+                    NOT AT END
+                       IF ITEM-DONE IN WS-TDLIST
+                             AND ITEM-DONE-DATE IN WS-TDLIST > ZERO
+                             AND ITEM-DONE-DATE IN WS-TDLIST
+                                < WS-CUTOFF-DATE
+                          MOVE ITEM-ID IN WS-TDLIST TO WS-AUDIT-ITEM-ID
+                          MOVE ITEM-CONTENT IN WS-TDLIST
+                            TO WS-AUDIT-CONTENT
+                          DELETE TDLIST RECORD
+                             INVALID KEY
+                                DISPLAY "PURGE failed for ITEM-ID "
+                                   ITEM-ID IN WS-TDLIST
+                             NOT INVALID KEY
+                                ADD 1 TO WS-PURGE-COUNT
+                                PERFORM WRITE-AUDIT-LOG-ENTRY
+                          END-DELETE
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE TDLIST
+           END-IF
+
+           DISPLAY "TODOPURGE: purged " WS-PURGE-COUNT " item(s)"
+           GOBACK
+          .
+
+       WRITE-AUDIT-LOG-ENTRY SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE SPACES TO WS-AUDIT-RECORD
+           STRING WS-CURRENT-DATETIME (1:8) '-'
+                  WS-CURRENT-DATETIME (9:6)
+                  ' ' WS-AUDIT-ACTION
+                  ' ' WS-AUDIT-ITEM-ID
+                  ' ' WS-AUDIT-CONTENT
+              DELIMITED BY SIZE INTO WS-AUDIT-RECORD
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS = '35'
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-LOG-RECORD FROM WS-AUDIT-RECORD
+           CLOSE AUDIT-LOG-FILE
+          EXIT.
+
+       END PROGRAM TODOPURGE.
