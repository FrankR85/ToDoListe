@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TODOEXPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+         SELECT TDLIST ASSIGN DYNAMIC WS-TDLIST-FILENAME
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS ITEM-ID
+            LOCK MODE IS EXCLUSIVE
+            FILE STATUS IS WS-TDLIST-STATUS.
+         SELECT CSV-FILE ASSIGN DYNAMIC WS-CSV-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CSV-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+          FD TDLIST.
+          01 TDLIST-FILE.
+             COPY TDLISTREC.
+          FD CSV-FILE.
+          01 CSV-RECORD PIC X(200).
+       WORKING-STORAGE SECTION.
+        01 WS-TDLIST-STATUS PIC XX.
+        01 WS-CSV-STATUS PIC XX.
+        01 WS-TDLIST-FILENAME PIC X(40).
+        01 WS-CSV-FILENAME PIC X(40).
+        01 WS-TDLIST.
+           COPY TDLISTREC.
+        01 WS-EOF PIC X VALUE 'N'.
+        01 WS-EXPORT-COUNT PIC 9(5) VALUE ZERO.
+        01 WS-ESC-SRC-IDX PIC 9(3).
+        01 WS-ESC-CHAR PIC X.
+        01 WS-CSV-CONTENT-ESCAPED PIC X(75).
+        01 WS-CSV-CONTENT-LENGTH PIC 9(3).
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+           MOVE SPACES TO WS-TDLIST-FILENAME
+           ACCEPT WS-TDLIST-FILENAME FROM ENVIRONMENT "TODOLIST_FILE"
+           IF WS-TDLIST-FILENAME = SPACES
+              MOVE 'todolist.txt' TO WS-TDLIST-FILENAME
+           END-IF
+
+           MOVE SPACES TO WS-CSV-FILENAME
+           ACCEPT WS-CSV-FILENAME FROM ENVIRONMENT "TODOLIST_CSV"
+           IF WS-CSV-FILENAME = SPACES
+              MOVE 'todolist.csv' TO WS-CSV-FILENAME
+           END-IF
+
+           OPEN INPUT TDLIST
+           IF WS-TDLIST-STATUS = '00' OR WS-TDLIST-STATUS = '35'
+              OPEN OUTPUT CSV-FILE
+              STRING "ID,STATUS,CATEGORY,DUEDATE,OWNER,PRIORITY,"
+                     "RECUR,CREATEDDATE,DONEDATE,CONTENT"
+                 DELIMITED BY SIZE INTO CSV-RECORD
+              WRITE CSV-RECORD
+              IF WS-TDLIST-STATUS NOT = '35'
+                 PERFORM UNTIL WS-EOF = 'Y'
+                    READ TDLIST NEXT RECORD INTO WS-TDLIST
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                          PERFORM WRITE-CSV-LINE
+                          ADD 1 TO WS-EXPORT-COUNT
+                    END-READ
+                 END-PERFORM
+                 CLOSE TDLIST
+              END-IF
+              CLOSE CSV-FILE
+           END-IF
+
+           DISPLAY "TODOEXPORT: exported " WS-EXPORT-COUNT
+              " item(s) to " WS-CSV-FILENAME
+           GOBACK
+          .
+
+       WRITE-CSV-LINE SECTION.
+           PERFORM ESCAPE-CSV-CONTENT
+           MOVE SPACES TO CSV-RECORD
+           STRING ITEM-ID IN WS-TDLIST ','
+                  FUNCTION TRIM(ITEM-STATUS IN WS-TDLIST) ','
+                  FUNCTION TRIM(ITEM-CATEGORY IN WS-TDLIST) ','
+                  ITEM-DUE-DATE IN WS-TDLIST ','
+                  FUNCTION TRIM(ITEM-OWNER IN WS-TDLIST) ','
+                  ITEM-PRIORITY IN WS-TDLIST ','
+                  FUNCTION TRIM(ITEM-RECUR-INTERVAL IN WS-TDLIST) ','
+                  ITEM-CREATED-DATE IN WS-TDLIST ','
+                  ITEM-DONE-DATE IN WS-TDLIST ','
+                  '"' WS-CSV-CONTENT-ESCAPED (1:WS-CSV-CONTENT-LENGTH)
+                  '"'
+              DELIMITED BY SIZE INTO CSV-RECORD
+           WRITE CSV-RECORD
+          EXIT.
+
+       ESCAPE-CSV-CONTENT SECTION.
+           MOVE SPACES TO WS-CSV-CONTENT-ESCAPED
+           MOVE 1 TO WS-CSV-CONTENT-LENGTH
+           PERFORM VARYING WS-ESC-SRC-IDX FROM 1 BY 1
+                 UNTIL WS-ESC-SRC-IDX > 35
+              MOVE ITEM-CONTENT IN WS-TDLIST (WS-ESC-SRC-IDX:1)
+                TO WS-ESC-CHAR
+              EVALUATE WS-ESC-CHAR
+                 WHEN '"'
+                    MOVE '""' TO
+                       WS-CSV-CONTENT-ESCAPED (WS-CSV-CONTENT-LENGTH:2)
+                    ADD 2 TO WS-CSV-CONTENT-LENGTH
+                 WHEN OTHER
+                    MOVE WS-ESC-CHAR TO
+                       WS-CSV-CONTENT-ESCAPED (WS-CSV-CONTENT-LENGTH:1)
+                    ADD 1 TO WS-CSV-CONTENT-LENGTH
+              END-EVALUATE
+           END-PERFORM
+           SUBTRACT 1 FROM WS-CSV-CONTENT-LENGTH
+           IF WS-CSV-CONTENT-LENGTH = 0
+              MOVE 1 TO WS-CSV-CONTENT-LENGTH
+           END-IF
+          EXIT.
+
+       END PROGRAM TODOEXPORT.
