@@ -7,18 +7,26 @@
         05  NUMBER-OF-TODOS         PIC 999.
            88 LIST-IS-EMPTY VALUE ZERO.
         05  COUNTER                 PIC 999.
+        05  FOUND-POSITION          PIC 999.
         05  TODOLISTE.
             07  TODO-ITEM PIC X(35) OCCURS 999.
+            07  TODO-ITEM-ID PIC 9(5) OCCURS 999.
 
        PROCEDURE DIVISION.
            GOBACK
           .
 
        ADD-NEW-TODO-ITEM SECTION.
-           ADD 1 TO NUMBER-OF-TODOS
+           IF NUMBER-OF-TODOS >= 999
+              DISPLAY "ADD failed, list is full"
+           ELSE
+              ADD 1 TO NUMBER-OF-TODOS
 
-           MOVE NEW-TODO-ITEM
-             TO TODO-ITEM (NUMBER-OF-TODOS)
+              MOVE NEW-TODO-ITEM
+                TO TODO-ITEM (NUMBER-OF-TODOS)
+              MOVE NUMBER-OF-TODOS
+                TO TODO-ITEM-ID (NUMBER-OF-TODOS)
+           END-IF
           EXIT.
 
        CLEAR-LIST SECTION.
@@ -26,13 +34,25 @@
           EXIT.
 
        DELETE-ITEM SECTION.
-           MOVE SPACES TO TODO-ITEM (ITEM-TO-DELETE)
-           PERFORM WITH TEST AFTER
-             VARYING COUNTER FROM ITEM-TO-DELETE BY 1 UNTIL
-                  COUNTER = NUMBER-OF-TODOS
-                MOVE TODO-ITEM(COUNTER + 1)
-                  TO TODO-ITEM(COUNTER)
+           MOVE ZERO TO FOUND-POSITION
+           PERFORM VARYING COUNTER FROM 1 BY 1
+                 UNTIL COUNTER > NUMBER-OF-TODOS
+              IF TODO-ITEM-ID (COUNTER) = ITEM-TO-DELETE
+                 MOVE COUNTER TO FOUND-POSITION
+              END-IF
            END-PERFORM
+
+           IF FOUND-POSITION > ZERO
+              MOVE SPACES TO TODO-ITEM (FOUND-POSITION)
+              PERFORM WITH TEST AFTER
+                VARYING COUNTER FROM FOUND-POSITION BY 1 UNTIL
+                     COUNTER = NUMBER-OF-TODOS
+                   MOVE TODO-ITEM(COUNTER + 1)
+                     TO TODO-ITEM(COUNTER)
+                   MOVE TODO-ITEM-ID(COUNTER + 1)
+                     TO TODO-ITEM-ID(COUNTER)
+              END-PERFORM
+           END-IF
           EXIT.
 
        END PROGRAM TODOLISTE.
