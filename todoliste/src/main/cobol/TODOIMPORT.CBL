@@ -0,0 +1,380 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TODOIMPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+         SELECT TDLIST ASSIGN DYNAMIC WS-TDLIST-FILENAME
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS ITEM-ID
+            LOCK MODE IS EXCLUSIVE
+            FILE STATUS IS WS-TDLIST-STATUS.
+         SELECT CSV-FILE ASSIGN DYNAMIC WS-CSV-FILENAME
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CSV-STATUS.
+         SELECT NEXTID-FILE ASSIGN TO 'todoseq.txt'
+            ORGANIZATION IS LINE SEQUENTIAL
+            LOCK MODE IS EXCLUSIVE
+            FILE STATUS IS WS-NEXTID-STATUS.
+         SELECT AUDIT-LOG-FILE ASSIGN TO 'todoaudit.txt'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-AUDIT-STATUS.
+         SELECT CHECKPOINT-FILE ASSIGN TO 'todoimport.ckpt'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CHECKPOINT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+          FD TDLIST.
+          01 TDLIST-FILE.
+             COPY TDLISTREC.
+          FD CSV-FILE.
+          01 CSV-RECORD PIC X(200).
+          FD NEXTID-FILE.
+          01 NEXTID-RECORD PIC 9(5).
+          FD AUDIT-LOG-FILE.
+          01 AUDIT-LOG-RECORD PIC X(80).
+          FD CHECKPOINT-FILE.
+          01 CHECKPOINT-RECORD PIC 9(7).
+       WORKING-STORAGE SECTION.
+        01 WS-TDLIST-STATUS PIC XX.
+        01 WS-CSV-STATUS PIC XX.
+        01 WS-NEXTID-STATUS PIC XX.
+        01 WS-AUDIT-STATUS PIC XX.
+        01 WS-TDLIST-FILENAME PIC X(40).
+        01 WS-CSV-FILENAME PIC X(40).
+        01 WS-NEXT-ID PIC 9(5) VALUE ZERO.
+        01 WS-NEXTID-EOF PIC X VALUE 'N'.
+        01 WS-NEXTID-LOCK-RETRY PIC 99 VALUE ZERO.
+        01 WS-NEXTID-LOCK-MAX PIC 99 VALUE 10.
+        01 WS-NEXTID-LOCK-WAIT PIC 9 VALUE 1.
+        01 WS-TDLIST.
+           COPY TDLISTREC.
+        01 WS-EOF PIC X VALUE 'N'.
+        01 WS-CSV-EOF PIC X VALUE 'N'.
+        01 WS-IMPORT-COUNT PIC 9(5) VALUE ZERO.
+        01 WS-SKIP-COUNT PIC 9(5) VALUE ZERO.
+        01 WS-FIRST-LINE PIC X VALUE 'Y'.
+        01 WS-CSV-FIELDS.
+           05 WS-CSV-ID          PIC X(5).
+           05 WS-CSV-STATUS-F    PIC X(4).
+           05 WS-CSV-CATEGORY    PIC X(10).
+           05 WS-CSV-DUEDATE     PIC X(8).
+           05 WS-CSV-OWNER       PIC X(10).
+           05 WS-CSV-PRIORITY    PIC X(1).
+           05 WS-CSV-RECUR       PIC X(7).
+           05 WS-CSV-CREATED     PIC X(8).
+           05 WS-CSV-DONEDATE    PIC X(8).
+        01 WS-CSV-POINTER PIC 9(3).
+        01 WS-CSV-RAW-CONTENT PIC X(180).
+        01 WS-CSV-CONTENT PIC X(35).
+        01 WS-ESC-SRC-IDX PIC 9(3).
+        01 WS-ESC-CHAR PIC X.
+        01 WS-CSV-CONTENT-LENGTH PIC 9(3).
+        01 WS-CSV-TRUNCATED PIC X VALUE 'N'.
+        01 WS-CURRENT-DATETIME PIC X(21).
+        01 WS-AUDIT-RECORD PIC X(80).
+        01 WS-AUDIT-ACTION PIC X(12) VALUE 'IMPORT'.
+        01 WS-AUDIT-ITEM-ID PIC 9(5).
+        01 WS-AUDIT-CONTENT PIC X(35).
+        01 WS-CHECKPOINT-STATUS PIC XX.
+        01 WS-RESUME-FROM PIC 9(7) VALUE ZERO.
+        01 WS-LINE-NUMBER PIC 9(7) VALUE ZERO.
+        01 WS-SINCE-CHECKPOINT PIC 9(3) VALUE ZERO.
+        01 WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 50.
+        01 WS-CSV-AUTO-ID PIC X VALUE 'N'.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+           MOVE SPACES TO WS-TDLIST-FILENAME
+           ACCEPT WS-TDLIST-FILENAME FROM ENVIRONMENT "TODOLIST_FILE"
+           IF WS-TDLIST-FILENAME = SPACES
+              MOVE 'todolist.txt' TO WS-TDLIST-FILENAME
+           END-IF
+
+           MOVE SPACES TO WS-CSV-FILENAME
+           ACCEPT WS-CSV-FILENAME FROM ENVIRONMENT "TODOLIST_CSV"
+           IF WS-CSV-FILENAME = SPACES
+              MOVE 'todolist.csv' TO WS-CSV-FILENAME
+           END-IF
+
+           PERFORM READ-CHECKPOINT
+           IF WS-RESUME-FROM > ZERO
+              DISPLAY "TODOIMPORT: resuming after line " WS-RESUME-FROM
+           END-IF
+
+           OPEN INPUT CSV-FILE
+           IF WS-CSV-STATUS = '00'
+              OPEN I-O TDLIST
+              IF WS-TDLIST-STATUS = '35'
+                 OPEN OUTPUT TDLIST
+                 CLOSE TDLIST
+                 OPEN I-O TDLIST
+              END-IF
+              PERFORM UNTIL WS-CSV-EOF = 'Y'
+                 READ CSV-FILE INTO CSV-RECORD
+                    AT END MOVE 'Y' TO WS-CSV-EOF
+                    NOT AT END
+                       IF WS-FIRST-LINE = 'Y'
+                          MOVE 'N' TO WS-FIRST-LINE
+                       ELSE
+                          ADD 1 TO WS-LINE-NUMBER
+                          IF WS-LINE-NUMBER > WS-RESUME-FROM
+                             PERFORM IMPORT-CSV-LINE
+                             PERFORM UPDATE-CHECKPOINT
+                          END-IF
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE TDLIST
+              CLOSE CSV-FILE
+              PERFORM RESET-CHECKPOINT
+           ELSE
+              DISPLAY "TODOIMPORT: cannot open " WS-CSV-FILENAME
+           END-IF
+
+           DISPLAY "TODOIMPORT: imported " WS-IMPORT-COUNT
+              " item(s), skipped " WS-SKIP-COUNT
+           GOBACK
+          .
+
+       READ-CHECKPOINT SECTION.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '00'
+              READ CHECKPOINT-FILE INTO WS-RESUME-FROM
+                 AT END MOVE ZERO TO WS-RESUME-FROM
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF
+          EXIT.
+
+       UPDATE-CHECKPOINT SECTION.
+           ADD 1 TO WS-SINCE-CHECKPOINT
+           IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+                 OR WS-CSV-AUTO-ID = 'Y'
+              MOVE ZERO TO WS-SINCE-CHECKPOINT
+              OPEN OUTPUT CHECKPOINT-FILE
+              WRITE CHECKPOINT-RECORD FROM WS-LINE-NUMBER
+              CLOSE CHECKPOINT-FILE
+           END-IF
+          EXIT.
+
+       RESET-CHECKPOINT SECTION.
+           MOVE ZERO TO WS-RESUME-FROM
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD FROM WS-RESUME-FROM
+           CLOSE CHECKPOINT-FILE
+          EXIT.
+
+       IMPORT-CSV-LINE SECTION.
+           MOVE 'N' TO WS-CSV-AUTO-ID
+           MOVE 1 TO WS-CSV-POINTER
+           UNSTRING CSV-RECORD DELIMITED BY ','
+              INTO WS-CSV-ID WS-CSV-STATUS-F WS-CSV-CATEGORY
+                   WS-CSV-DUEDATE WS-CSV-OWNER WS-CSV-PRIORITY
+                   WS-CSV-RECUR WS-CSV-CREATED WS-CSV-DONEDATE
+              WITH POINTER WS-CSV-POINTER
+           END-UNSTRING
+           MOVE SPACES TO WS-CSV-RAW-CONTENT
+           MOVE CSV-RECORD (WS-CSV-POINTER:) TO WS-CSV-RAW-CONTENT
+           PERFORM UNQUOTE-CSV-CONTENT
+
+           IF FUNCTION TRIM(WS-CSV-CONTENT) = SPACES
+              ADD 1 TO WS-SKIP-COUNT
+           ELSE
+              IF FUNCTION NUMVAL(WS-CSV-ID) > ZERO
+                 MOVE FUNCTION NUMVAL(WS-CSV-ID) TO ITEM-ID IN WS-TDLIST
+                 PERFORM SEED-NEXTID-COUNTER
+              ELSE
+                 PERFORM GET-NEXT-ITEM-ID
+                 MOVE WS-NEXT-ID TO ITEM-ID IN WS-TDLIST
+                 MOVE 'Y' TO WS-CSV-AUTO-ID
+              END-IF
+
+              IF FUNCTION TRIM(WS-CSV-STATUS-F) = SPACES
+                 MOVE 'OPEN' TO ITEM-STATUS IN WS-TDLIST
+              ELSE
+                 MOVE WS-CSV-STATUS-F TO ITEM-STATUS IN WS-TDLIST
+              END-IF
+              MOVE WS-CSV-CATEGORY TO ITEM-CATEGORY IN WS-TDLIST
+              MOVE FUNCTION NUMVAL(WS-CSV-DUEDATE)
+                TO ITEM-DUE-DATE IN WS-TDLIST
+              MOVE WS-CSV-OWNER TO ITEM-OWNER IN WS-TDLIST
+              IF WS-CSV-PRIORITY IS NUMERIC
+                 MOVE WS-CSV-PRIORITY TO ITEM-PRIORITY IN WS-TDLIST
+              ELSE
+                 MOVE ZERO TO ITEM-PRIORITY IN WS-TDLIST
+              END-IF
+              MOVE WS-CSV-RECUR TO ITEM-RECUR-INTERVAL IN WS-TDLIST
+              MOVE WS-CSV-CONTENT TO ITEM-CONTENT IN WS-TDLIST
+              IF FUNCTION NUMVAL(WS-CSV-DONEDATE) > ZERO
+                 MOVE FUNCTION NUMVAL(WS-CSV-DONEDATE)
+                   TO ITEM-DONE-DATE IN WS-TDLIST
+              ELSE
+                 MOVE ZERO TO ITEM-DONE-DATE IN WS-TDLIST
+              END-IF
+              IF FUNCTION NUMVAL(WS-CSV-CREATED) > ZERO
+                 MOVE FUNCTION NUMVAL(WS-CSV-CREATED)
+                   TO ITEM-CREATED-DATE IN WS-TDLIST
+              ELSE
+                 MOVE FUNCTION CURRENT-DATE (1:8)
+                   TO ITEM-CREATED-DATE IN WS-TDLIST
+              END-IF
+
+              WRITE TDLIST-FILE FROM WS-TDLIST
+                 INVALID KEY
+                    REWRITE TDLIST-FILE FROM WS-TDLIST
+                       INVALID KEY
+                          DISPLAY "IMPORT failed for ITEM-ID "
+                             ITEM-ID IN WS-TDLIST
+                    END-REWRITE
+              END-WRITE
+
+              ADD 1 TO WS-IMPORT-COUNT
+              MOVE ITEM-ID IN WS-TDLIST TO WS-AUDIT-ITEM-ID
+              MOVE ITEM-CONTENT IN WS-TDLIST TO WS-AUDIT-CONTENT
+              PERFORM WRITE-AUDIT-LOG-ENTRY
+           END-IF
+          EXIT.
+
+       UNQUOTE-CSV-CONTENT SECTION.
+           MOVE SPACES TO WS-CSV-CONTENT
+           MOVE ZERO TO WS-CSV-CONTENT-LENGTH
+           MOVE 'N' TO WS-CSV-TRUNCATED
+           IF WS-CSV-RAW-CONTENT (1:1) = '"'
+              MOVE 2 TO WS-ESC-SRC-IDX
+              PERFORM UNTIL WS-ESC-SRC-IDX > 179
+                 MOVE WS-CSV-RAW-CONTENT (WS-ESC-SRC-IDX:1)
+                   TO WS-ESC-CHAR
+                 IF WS-ESC-CHAR = '"'
+                    IF WS-CSV-RAW-CONTENT (WS-ESC-SRC-IDX + 1:1)
+                          = '"'
+                       IF WS-CSV-CONTENT-LENGTH >= 35
+                          MOVE 'Y' TO WS-CSV-TRUNCATED
+                          MOVE 180 TO WS-ESC-SRC-IDX
+                       ELSE
+                          ADD 1 TO WS-CSV-CONTENT-LENGTH
+                          MOVE '"' TO
+                             WS-CSV-CONTENT (WS-CSV-CONTENT-LENGTH:1)
+                          ADD 2 TO WS-ESC-SRC-IDX
+                       END-IF
+                    ELSE
+                       MOVE 180 TO WS-ESC-SRC-IDX
+                    END-IF
+                 ELSE
+                    IF WS-CSV-CONTENT-LENGTH >= 35
+                       MOVE 'Y' TO WS-CSV-TRUNCATED
+                       MOVE 180 TO WS-ESC-SRC-IDX
+                    ELSE
+                       ADD 1 TO WS-CSV-CONTENT-LENGTH
+                       MOVE WS-ESC-CHAR TO
+                          WS-CSV-CONTENT (WS-CSV-CONTENT-LENGTH:1)
+                       ADD 1 TO WS-ESC-SRC-IDX
+                    END-IF
+                 END-IF
+              END-PERFORM
+           ELSE
+              COMPUTE WS-CSV-CONTENT-LENGTH =
+                 FUNCTION LENGTH(FUNCTION TRIM(WS-CSV-RAW-CONTENT))
+              IF WS-CSV-CONTENT-LENGTH > 35
+                 MOVE 35 TO WS-CSV-CONTENT-LENGTH
+                 MOVE 'Y' TO WS-CSV-TRUNCATED
+              END-IF
+              IF WS-CSV-CONTENT-LENGTH = 0
+                 MOVE 1 TO WS-CSV-CONTENT-LENGTH
+              END-IF
+              MOVE WS-CSV-RAW-CONTENT (1:WS-CSV-CONTENT-LENGTH)
+                TO WS-CSV-CONTENT
+           END-IF
+           IF WS-CSV-TRUNCATED = 'Y'
+              DISPLAY "IMPORT: content truncated to 35 characters"
+                 ", line " WS-LINE-NUMBER
+           END-IF
+          EXIT.
+
+       SEED-NEXTID-COUNTER SECTION.
+           MOVE 'N' TO WS-NEXTID-EOF
+           MOVE ZERO TO WS-NEXTID-LOCK-RETRY
+           PERFORM WITH TEST AFTER UNTIL
+                 WS-NEXTID-STATUS = '00' OR WS-NEXTID-STATUS = '35'
+                 OR WS-NEXTID-LOCK-RETRY >= WS-NEXTID-LOCK-MAX
+              OPEN I-O NEXTID-FILE
+              IF WS-NEXTID-STATUS NOT = '00'
+                    AND WS-NEXTID-STATUS NOT = '35'
+                 ADD 1 TO WS-NEXTID-LOCK-RETRY
+                 CALL "C$SLEEP" USING WS-NEXTID-LOCK-WAIT
+              END-IF
+           END-PERFORM
+
+           IF WS-NEXTID-STATUS = '35'
+              OPEN OUTPUT NEXTID-FILE
+              WRITE NEXTID-RECORD FROM ITEM-ID IN WS-TDLIST
+           ELSE
+              READ NEXTID-FILE INTO WS-NEXT-ID
+                 AT END MOVE ZERO TO WS-NEXT-ID
+                         MOVE 'Y' TO WS-NEXTID-EOF
+              END-READ
+              IF ITEM-ID IN WS-TDLIST > WS-NEXT-ID
+                 MOVE ITEM-ID IN WS-TDLIST TO WS-NEXT-ID
+                 IF WS-NEXTID-EOF = 'Y'
+                    WRITE NEXTID-RECORD FROM WS-NEXT-ID
+                 ELSE
+                    REWRITE NEXTID-RECORD FROM WS-NEXT-ID
+                 END-IF
+              END-IF
+           END-IF
+           CLOSE NEXTID-FILE
+          EXIT.
+
+       GET-NEXT-ITEM-ID SECTION.
+           MOVE ZERO TO WS-NEXT-ID
+           MOVE 'N' TO WS-NEXTID-EOF
+           MOVE ZERO TO WS-NEXTID-LOCK-RETRY
+           PERFORM WITH TEST AFTER UNTIL
+                 WS-NEXTID-STATUS = '00' OR WS-NEXTID-STATUS = '35'
+                 OR WS-NEXTID-LOCK-RETRY >= WS-NEXTID-LOCK-MAX
+              OPEN I-O NEXTID-FILE
+              IF WS-NEXTID-STATUS NOT = '00'
+                    AND WS-NEXTID-STATUS NOT = '35'
+                 ADD 1 TO WS-NEXTID-LOCK-RETRY
+                 CALL "C$SLEEP" USING WS-NEXTID-LOCK-WAIT
+              END-IF
+           END-PERFORM
+
+           IF WS-NEXTID-STATUS = '35'
+              OPEN OUTPUT NEXTID-FILE
+              MOVE 1 TO WS-NEXT-ID
+              WRITE NEXTID-RECORD FROM WS-NEXT-ID
+           ELSE
+              READ NEXTID-FILE INTO WS-NEXT-ID
+                 AT END MOVE ZERO TO WS-NEXT-ID
+                         MOVE 'Y' TO WS-NEXTID-EOF
+              END-READ
+              ADD 1 TO WS-NEXT-ID
+              IF WS-NEXTID-EOF = 'Y'
+                 WRITE NEXTID-RECORD FROM WS-NEXT-ID
+              ELSE
+                 REWRITE NEXTID-RECORD FROM WS-NEXT-ID
+              END-IF
+           END-IF
+           CLOSE NEXTID-FILE
+          EXIT.
+
+       WRITE-AUDIT-LOG-ENTRY SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE SPACES TO WS-AUDIT-RECORD
+           STRING WS-CURRENT-DATETIME (1:8) '-'
+                  WS-CURRENT-DATETIME (9:6)
+                  ' ' WS-AUDIT-ACTION
+                  ' ' WS-AUDIT-ITEM-ID
+                  ' ' WS-AUDIT-CONTENT
+              DELIMITED BY SIZE INTO WS-AUDIT-RECORD
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS = '35'
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUDIT-LOG-RECORD FROM WS-AUDIT-RECORD
+           CLOSE AUDIT-LOG-FILE
+          EXIT.
+
+       END PROGRAM TODOIMPORT.
