@@ -1,10 +1,29 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TODOLIST-DRIVER.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 TODO-ACTION         PIC X(10).
-       01 NEW-TODO-ITEM       PIC X(35).
-       PROCEDURE DIVISION.
-           CALL 'TODOLISTE' USING TODO-ACTION
-                                  NEW-TODO-ITEM
-           GOBACK.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TODOLIST-DRIVER.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 TODO-ACTION         PIC X(15).
+       01 NEW-TODO-ITEM       PIC X(35).
+       01 NEW-TODO-CATEGORY   PIC X(10).
+       01 NEW-TODO-DUE-DATE   PIC 9(8).
+       01 NEW-TODO-OWNER      PIC X(10).
+       01 NEW-TODO-PRIORITY   PIC 9(1).
+       01 NEW-TODO-RECUR      PIC X(7).
+       01 TODO-REQUEST-DETAILS.
+           05 REQ-ITEM-ID       PIC 9(5).
+           05 REQ-KEYWORD       PIC X(35).
+           05 REQ-PAGE          PIC 9(3).
+           05 REQ-CATEGORY      PIC X(10).
+           05 REQ-FORMAT        PIC X(4).
+           05 REQ-OWNER         PIC X(10).
+           05 REQ-RESULT-CODE   PIC X(20).
+       PROCEDURE DIVISION.
+           CALL 'TODOLISTE' USING TODO-ACTION
+                                  NEW-TODO-ITEM
+                                  NEW-TODO-CATEGORY
+                                  NEW-TODO-DUE-DATE
+                                  NEW-TODO-OWNER
+                                  NEW-TODO-PRIORITY
+                                  NEW-TODO-RECUR
+                                  TODO-REQUEST-DETAILS
+           GOBACK.
