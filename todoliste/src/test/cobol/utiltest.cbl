@@ -35,3 +35,15 @@
            MOVE "word3" TO PARAMETER-NAME
            PERFORM PARSE-PARAMETER
            EXPECT PARAMETER-VALUE TO BE SPACES
+
+           TESTCASE 'Plus sign decodes to space'
+           MOVE "content=Buy+milk" TO REQUEST-STRING
+           MOVE "content" TO PARAMETER-NAME
+           PERFORM PARSE-PARAMETER
+           EXPECT PARAMETER-VALUE TO BE "Buy milk"
+
+           TESTCASE 'Percent-encoded punctuation decodes'
+           MOVE "content=Buy%20milk%21" TO REQUEST-STRING
+           MOVE "content" TO PARAMETER-NAME
+           PERFORM PARSE-PARAMETER
+           EXPECT PARAMETER-VALUE TO BE "Buy milk!"
